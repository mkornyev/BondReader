@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*    BONDBOUT.CPY                                                *
+000300*    BTCHOUT RECORD LAYOUT FOR THE MULTI-FILE BATCH DRIVER       *
+000400*    (BONDBTCH).  SAME SHAPE AS BONDREAD'S OUTFILE-RECORD, PLUS  *
+000500*    THE SOURCE TABLE'S OWN RYEAR/RMONTH (ITS VINTAGE - E.G.     *
+000600*    SB201712.ASC IS THE 2017/12 TABLE) SO QUALIFYING-MONTH      *
+000700*    RECORDS FROM DIFFERENT MONTHLY RELEASES CAN BE TOLD APART   *
+000800*    AND COMPARED FOR THE SAME SERIES/IYEAR.                     *
+000900*                                                                *
+001000*    MAINTENANCE HISTORY                                        *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    08/09/26   DLR   ORIGINAL COPYBOOK.                         *
+001250*    08/09/26   DLR   FOLDED THE SOURCE TABLE'S OWN RYEAR/RMONTH *
+001260*                     INTO BOUT-KEY - THE SAME BOND RECORD       *
+001270*                     REAPPEARING IN A LATER MONTH'S TABLE WAS   *
+001280*                     PRODUCING THE SAME KEY ON BOTH TABLES'     *
+001290*                     WRITES.                                    *
+001300******************************************************************
+001400 01  BOUT-RECORD.
+001500     05  BOUT-KEY.
+001600         10  BOUT-SERIES         PIC X.
+001700         10  BOUT-IYEAR          PIC 9(04).
+001800         10  BOUT-RYEAR          PIC 9(04).
+001900         10  BOUT-RMONTH         PIC 9(02).
+002000         10  BOUT-MATCH-INDEX    PIC 9(02).
+002050         10  BOUT-TABLE-RYEAR    PIC 9(04).
+002060         10  BOUT-TABLE-RMONTH   PIC 9(02).
+002100     05  BOUT-MONTH-VAL          PIC 9(04)V99 OCCURS 12 TIMES.
+002200     05  BOUT-MATCH-VALUE        PIC 9(04)V99.
