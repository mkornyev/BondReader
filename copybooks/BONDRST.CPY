@@ -0,0 +1,40 @@
+000100******************************************************************
+000200*    BONDRST.CPY                                                 *
+000300*    CHECKPOINT/RESTART RECORD.  WRITTEN TO RESTARTFILE EVERY    *
+000400*    CTL-CHECKPOINT-INTRVL INPUT RECORDS SO A MID-RUN ABEND ON A *
+000500*    LARGE SERIES-E TABLE DOESN'T COST THE WHOLE BATCH WINDOW -  *
+000600*    A RERUN WITH CTL-RESTART-SWITCH = "Y" PICKS UP WHERE THE    *
+000700*    LAST CHECKPOINT LEFT OFF.                                   *
+000800*                                                                *
+000900*    MAINTENANCE HISTORY                                        *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    08/09/26   DLR   ORIGINAL COPYBOOK.                         *
+001150*    08/09/26   DLR   ADDED THE FACE-VALUE-WEIGHTED ACCUMULATORS *
+001160*                     SO A RESTARTED RUN'S WEIGHTED AVERAGE      *
+001170*                     REFLECTS THE WHOLE RUN, NOT JUST THE       *
+001180*                     PORTION AFTER THE LAST CHECKPOINT.         *
+001190*    08/09/26   DLR   ADDED RST-FACE-WEIGHTED SO A RESTARTED RUN *
+001192*                     KNOWS WHICH FACE-TABLE ENTRIES HAD ALREADY *
+001194*                     BEEN FOLDED INTO THE WEIGHT SUM AS OF THE  *
+001196*                     LAST CHECKPOINT - OTHERWISE THE REPLAYED   *
+001198*                     WINDOW COULD WEIGHT THE SAME BOND TWICE.   *
+001200******************************************************************
+001300 01  RESTART-RECORD.
+001400     05  RST-IN-COUNTER          PIC 9(07).
+001500     05  RST-OUT-COUNTER         PIC 9(07).
+001600     05  RST-EXC-COUNTER         PIC 9(07).
+001700     05  RST-PREV-RYEAR          PIC 9(04).
+001800     05  RST-PREV-RMONTH         PIC 9(02).
+001900     05  RST-PREV-SWITCH         PIC 9.
+002000     05  RST-SERIES-STAT         OCCURS 4 TIMES.
+002100         10  RST-STAT-CODE       PIC X.
+002200         10  RST-STAT-FIRST-SW   PIC 9.
+002300         10  RST-STAT-MIN        PIC 999V99.
+002400         10  RST-STAT-MAX        PIC 999V99.
+002500         10  RST-STAT-QUAL-CNT   PIC 9(07).
+002600         10  RST-STAT-VAL-SUM    PIC 9(11)V99.
+002700         10  RST-STAT-FACE-WT-SUM
+002800                                 PIC 9(13)V99.
+002900         10  RST-STAT-WTD-VAL-SUM
+003000                                 PIC 9(15)V99.
+003100     05  RST-FACE-WEIGHTED       PIC 9 OCCURS 2000 TIMES.
