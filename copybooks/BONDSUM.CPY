@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    BONDSUM.CPY                                                 *
+000300*    ONE SUBTOTAL RECORD PER BOND SERIES, WRITTEN TO SUMFILE AT  *
+000400*    END OF RUN SO I/E/N/S FIGURES ARE REPORTED SEPARATELY.      *
+000500*                                                                *
+000600*    MAINTENANCE HISTORY                                        *
+000700*    DATE       INIT  DESCRIPTION                                *
+000800*    08/09/26   DLR   ORIGINAL COPYBOOK.                         *
+000850*    08/09/26   DLR   ADDED THE FACE-VALUE-WEIGHTED AVERAGE.     *
+000900******************************************************************
+001000 01  SUM-RECORD.
+001100     05  SUM-SERIES              PIC X.
+001200     05  SUM-QUALIFY-COUNT       PIC 9(07).
+001300     05  SUM-MIN-VALUE           PIC 999V99.
+001400     05  SUM-MAX-VALUE           PIC 999V99.
+001500     05  SUM-VALUE-SUM           PIC 9(11)V99.
+001600     05  SUM-AVERAGE             PIC ZZZZZZZZZZZV99.
+001700     05  SUM-WEIGHTED-AVERAGE    PIC ZZZZZZZZZZZZZV99.
