@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    BONDFAC.CPY                                                 *
+000300*    OUTSTANDING FACE-VALUE CROSS-REFERENCE RECORD, ONE PER      *
+000400*    SERIES/IYEAR COMBINATION, READ FROM FACEFILE AND LOADED     *
+000500*    INTO A WORKING-STORAGE LOOKUP TABLE AT STARTUP SO THE MAIN  *
+000600*    PASS CAN WEIGHT EACH QUALIFYING BOND'S REDEMPTION VALUE BY  *
+000700*    ITS OUTSTANDING FACE AMOUNT.                                *
+000800*                                                                *
+000900*    MAINTENANCE HISTORY                                        *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    08/09/26   DLR   ORIGINAL COPYBOOK.                         *
+001200******************************************************************
+001300 01  FACE-RECORD.
+001400     05  FAC-SERIES              PIC X.
+001500     05  FAC-IYEAR               PIC 9(04).
+001600     05  FAC-FACE-VALUE          PIC 9(11)V99.
