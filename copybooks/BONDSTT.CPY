@@ -0,0 +1,35 @@
+000100******************************************************************
+000200*    BONDSTT.CPY                                                *
+000300*    PER-SERIES MIN/MAX/SUM/AVERAGE ACCUMULATOR TABLE.  ONE ROW  *
+000400*    PER BOND SERIES (I/E/N/S) SO NONE OF THE FOUR FIGURES       *
+000500*    BLEND TOGETHER.  SHARED BY EVERY PROGRAM THAT ACCUMULATES   *
+000600*    BOND REDEMPTION STATISTICS A SERIES AT A TIME.              *
+000700*                                                                *
+000800*    MAINTENANCE HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    08/09/26   DLR   ORIGINAL COPYBOOK.                         *
+001100*    08/09/26   DLR   FACTORED OUT OF BONDREAD INLINE WORKING-   *
+001200*                     STORAGE SO BONDBTCH CAN SHARE THE SAME     *
+001300*                     LAYOUT.                                    *
+001350*    08/09/26   DLR   ADDED THE FACE-VALUE-WEIGHTED ACCUMULATORS *
+001360*                     FOR THE PORTFOLIO-WEIGHTED AVERAGE.        *
+001370*                     BONDBTCH DOES NOT POPULATE THESE - THEY    *
+001380*                     STAY ZERO THERE.                           *
+001400******************************************************************
+001500 01  WS-SERIES-STAT-TABLE.
+001600     05  WS-SERIES-STAT              OCCURS 4 TIMES
+001700                                      INDEXED BY WS-SERIES-IDX.
+001800         10  WS-STAT-SERIES-CODE     PIC X.
+001900         10  WS-STAT-FIRST-SWITCH    PIC 9        VALUE 1.
+002000             88  WS-STAT-FIRST-YES   VALUE 1.
+002100             88  WS-STAT-FIRST-NO    VALUE 0.
+002200         10  WS-STAT-MIN-VALUE       PIC 999V99   VALUE 0.
+002300         10  WS-STAT-MAX-VALUE       PIC 999V99   VALUE 0.
+002400         10  WS-STAT-QUALIFY-COUNT   PIC 9(07)    VALUE 0.
+002500         10  WS-STAT-VALUE-SUM       PIC 9(11)V99 VALUE 0.
+002600         10  WS-STAT-AVERAGE         PIC ZZZZZZZZZZZV99.
+002700         10  WS-STAT-FACE-WEIGHT-SUM PIC 9(13)V99 VALUE 0.
+002800         10  WS-STAT-WEIGHTED-VAL-SUM
+002900                                     PIC 9(15)V99 VALUE 0.
+003000         10  WS-STAT-WEIGHTED-AVERAGE
+003100                                     PIC ZZZZZZZZZZZZZV99.
