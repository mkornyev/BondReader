@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*    BONDCTL.CPY                                                 *
+000300*    RUN-CONTROL RECORD LAYOUT FOR THE BOND REDEMPTION SUITE.    *
+000400*    READ ONCE AT THE TOP OF EACH MAINLINE FROM CTLFILE SO       *
+000500*    OPERATIONS CAN POINT A RUN AT A NEW TREASURY TABLE AND      *
+000600*    ADJUST THE QUALIFYING RANGE WITHOUT A RECOMPILE.            *
+000700*                                                                *
+000800*    MAINTENANCE HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    08/09/26   DLR   ORIGINAL COPYBOOK.                         *
+001100******************************************************************
+001200 01  CTL-RECORD.
+001300     05  CTL-IN-FILENAME         PIC X(20).
+001400     05  CTL-LOW-THRESHOLD       PIC 999V99.
+001500     05  CTL-HIGH-THRESHOLD      PIC 999V99.
+001600     05  CTL-CHECKPOINT-INTRVL   PIC 9(07).
+001700     05  CTL-RESTART-SWITCH      PIC X.
+001800         88  CTL-RESTART-YES     VALUE "Y".
+001900         88  CTL-RESTART-NO      VALUE "N".
+002000     05  CTL-MATRIX-SERIES       PIC X.
