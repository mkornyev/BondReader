@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    BONDEXC.CPY                                                 *
+000300*    DATA-QUALITY EXCEPTION RECORD, WRITTEN TO EXCFILE FOR EVERY *
+000400*    MONTHVAL THAT FAILS THE IS NUMERIC TEST AND FOR ANY RECORD  *
+000500*    WHOSE RYEAR/RMONTH LOOK OUT OF SEQUENCE, SO A BAD TREASURY  *
+000600*    TABLE CAN BE VALIDATED BEFORE THE RUN'S FIGURES ARE TRUSTED.*
+000700*                                                                *
+000800*    MAINTENANCE HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    08/09/26   DLR   ORIGINAL COPYBOOK.                         *
+001100******************************************************************
+001200 01  EXC-RECORD.
+001300     05  EXC-SERIES              PIC X.
+001400     05  EXC-RYEAR               PIC 9(04).
+001500     05  EXC-RMONTH              PIC 9(02).
+001600     05  EXC-IYEAR               PIC 9(04).
+001700     05  EXC-OCCURS-IDX          PIC 9(02).
+001800     05  EXC-REASON              PIC X(30).
