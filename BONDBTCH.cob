@@ -0,0 +1,432 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BONDBTCH.
+000300 AUTHOR. D-L-ROSEN.
+000400 INSTALLATION. TREASURY-SECURITIES-DIVISION.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED. 08/09/2026.
+000700******************************************************************
+000800*    BONDBTCH (BOND BATCH DRIVER)                                *
+000900*    RUNS BONDREAD'S SAME READ/COMPARE LOGIC ACROSS A LIST OF    *
+001000*    MONTHLY TREASURY TABLES IN ONE BATCH (SEE BATCHLST) INSTEAD *
+001100*    OF ONE TABLE PER RUN, SO MONTH-OVER-MONTH MOVEMENT IN A     *
+001200*    BOND'S REDEMPTION VALUE CAN BE TRACKED FOR THE SAME SERIES/ *
+001300*    IYEAR ACROSS RELEASES.  EACH QUALIFYING-MONTH RECORD ON     *
+001400*    BTCHOUT IS TAGGED WITH THE SOURCE TABLE'S OWN RYEAR/RMONTH  *
+001500*    (ITS VINTAGE) IN ADDITION TO THE BOND'S OWN RYEAR/RMONTH,   *
+001600*    AND THE PER-SERIES MIN/MAX/SUM/AVERAGE FIGURES ACCUMULATE   *
+001700*    ACROSS THE WHOLE BATCH.                                     *
+001800*                                                                *
+001900*    MODIFICATION HISTORY                                        *
+002000*    DATE       INIT  DESCRIPTION                                *
+002100*    08/09/26   DLR   ORIGINAL PROGRAM.                          *
+002150*    08/09/26   DLR   BONDSUM.CPY PICKED UP A WEIGHTED-AVERAGE   *
+002160*                     FIELD FOR BONDREAD'S PORTFOLIO-WEIGHTED    *
+002170*                     AVERAGE - ZEROED OUT HERE SINCE THIS       *
+002180*                     DRIVER DOESN'T WEIGHT.                     *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CTLFILE ASSIGN "CTLFILE"
+002700         ORGANIZATION LINE SEQUENTIAL.
+002800
+002900     SELECT BATCHLST ASSIGN "BATCHLST"
+003000         ORGANIZATION LINE SEQUENTIAL.
+003100
+003200     SELECT INFILE ASSIGN DYNAMIC WS-IN-FILENAME
+003300         ORGANIZATION LINE SEQUENTIAL.
+003400
+003500     SELECT BTCHOUT ASSIGN "BTCHOUT.DAT"
+003600         ORGANIZATION INDEXED
+003700         ACCESS MODE DYNAMIC
+003800         RECORD KEY IS BOUT-KEY.
+003900
+004000     SELECT BTCHSUM ASSIGN "BTCHSUM.TXT"
+004100         ORGANIZATION LINE SEQUENTIAL.
+004200
+004300     SELECT BTCHEXC ASSIGN "BTCHEXC.TXT"
+004400         ORGANIZATION LINE SEQUENTIAL.
+004500
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800
+004900 FD  CTLFILE.
+005000 01  CTL-FILE-RECORD             PIC X(80).
+005100
+005200 FD  BATCHLST.
+005300*    ONE LINE PER MONTHLY TABLE TO RUN, IN THE ORDER THE RUN     *
+005400*    SHOULD PROCESS THEM.  THE TABLE'S OWN RYEAR/RMONTH (ITS     *
+005500*    VINTAGE) IS CARRIED HERE SINCE THE .ASC TABLE ITSELF HAS NO *
+005600*    RELIABLE WAY TO SAY WHICH MONTH'S RELEASE IT IS.            *
+005700 01  BATCH-LIST-FILE-RECORD      PIC X(80).
+005800
+005900 FD  INFILE.
+006000*    ONE ROW PER BOND, AS SUPPLIED BY TREASURY.  SAME SHAPE AS   *
+006100*    BONDREAD'S INFILE-RECORD.                                   *
+006200 01  INFILE-RECORD.
+006300     05  IN-SERIES               PIC X.
+006400         88  IN-SERIES-I         VALUE "I".
+006500         88  IN-SERIES-E         VALUE "E".
+006600         88  IN-SERIES-N         VALUE "N".
+006700         88  IN-SERIES-S         VALUE "S".
+006800     05  IN-RYEAR                PIC 9(04).
+006900     05  IN-RMONTH               PIC 9(02).
+007000     05  IN-IYEAR                PIC 9(04).
+007100     05  IN-MONTH-VAL            PIC 9(04)V99 OCCURS 12 TIMES.
+007200
+007300 FD  BTCHOUT.
+007400*    ONE RECORD PER QUALIFYING MONTH, TAGGED WITH THE SOURCE     *
+007500*    TABLE'S VINTAGE - SEE BONDBOUT.CPY.                         *
+007600     COPY "BONDBOUT.CPY".
+007700
+007800 FD  BTCHSUM.
+007900*    ONE SUBTOTAL RECORD PER BOND SERIES (I/E/N/S), CUMULATIVE   *
+008000*    OVER EVERY TABLE IN THE BATCH.                              *
+008100     COPY "BONDSUM.CPY".
+008200
+008300 FD  BTCHEXC.
+008400*    DATA-QUALITY AUDIT TRAIL ACROSS THE WHOLE BATCH - SEE       *
+008500*    BONDEXC.CPY.                                                *
+008600     COPY "BONDEXC.CPY".
+008700
+008800 WORKING-STORAGE SECTION.
+008900
+009000     COPY "BONDCTL.CPY".
+009100
+009200 01  WS-IN-FILENAME              PIC X(20).
+009300 01  WS-LOW-THRESHOLD            PIC 999V99.
+009400 01  WS-HIGH-THRESHOLD           PIC 999V99.
+009500
+009600 01  BLST-RECORD.
+009700     05  BLST-FILENAME           PIC X(20).
+009800     05  BLST-TABLE-RYEAR        PIC 9(04).
+009900     05  BLST-TABLE-RMONTH       PIC 9(02).
+010000
+010100 77  WS-TABLE-RYEAR              PIC 9(04).
+010200 77  WS-TABLE-RMONTH             PIC 9(02).
+010300 77  WS-TABLE-COUNTER            PIC 9(07) VALUE 0.
+010400
+010500 77  WS-EOF-SWITCH               PIC X     VALUE "N".
+010600     88  WS-EOF-YES              VALUE "Y".
+010700     88  WS-EOF-NO               VALUE "N".
+010800
+010900 77  WS-TABLE-EOF-SWITCH         PIC X     VALUE "N".
+011000     88  WS-TABLE-EOF-YES        VALUE "Y".
+011100     88  WS-TABLE-EOF-NO         VALUE "N".
+011200
+011300 77  WS-WRITTEN-SWITCH           PIC 9     VALUE 0.
+011400     88  WS-RECORD-WRITTEN       VALUE 1.
+011500     88  WS-RECORD-NOT-WRITTEN   VALUE 0.
+011600
+011700 77  WS-MONTH-IDX                PIC 9(02) COMP.
+011800 77  WS-IN-COUNTER               PIC 9(07) VALUE 0.
+011900 77  WS-OUT-COUNTER              PIC 9(07) VALUE 0.
+012000 77  WS-EXC-COUNTER              PIC 9(07) VALUE 0.
+012100 77  WS-TEMP-AVERAGE             PIC 9(11)V99 VALUE 0.
+012150 77  WS-TEMP-DIVISOR             PIC 9(15)    VALUE 0.
+012200
+012300 77  WS-PREV-SWITCH              PIC 9     VALUE 1.
+012400     88  WS-PREV-EXISTS          VALUE 0.
+012500     88  WS-PREV-NONE            VALUE 1.
+012600 77  WS-PREV-RYEAR               PIC 9(04) VALUE 0.
+012700 77  WS-PREV-RMONTH              PIC 9(02) VALUE 0.
+012800
+012900******************************************************************
+013000*    PER-SERIES MIN/MAX/SUM/AVERAGE ACCUMULATOR TABLE - SHARED   *
+013100*    LAYOUT, SEE BONDSTT.CPY.  ACCUMULATES ACROSS THE WHOLE      *
+013200*    BATCH, NOT RESET BETWEEN TABLES.                            *
+013300******************************************************************
+013400     COPY "BONDSTT.CPY".
+013500
+013600 PROCEDURE DIVISION.
+013700******************************************************************
+013800*    0000-MAINLINE                                               *
+013900******************************************************************
+014000 0000-MAINLINE.
+014100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014200     PERFORM 1500-PROCESS-ONE-TABLE THRU 1500-EXIT
+014300         UNTIL WS-EOF-YES.
+014400     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+014500     GO TO 9999-EXIT.
+014600
+014700******************************************************************
+014800*    1000-INITIALIZE                                             *
+014900*    READS THE CONTROL RECORD FOR THE QUALIFYING RANGE THAT      *
+015000*    APPLIES TO EVERY TABLE IN THE BATCH, THEN OPENS BATCHLST    *
+015100*    AND THE CUMULATIVE WORK FILES.                              *
+015200******************************************************************
+015300 1000-INITIALIZE.
+015400     OPEN INPUT CTLFILE.
+015500     READ CTLFILE INTO CTL-RECORD
+015600         AT END
+015700             DISPLAY "BONDBTCH: CTLFILE IS EMPTY - ABENDING"
+015800             GO TO 9999-EXIT
+015900     END-READ.
+016000     CLOSE CTLFILE.
+016100
+016200     MOVE CTL-LOW-THRESHOLD TO WS-LOW-THRESHOLD.
+016300     MOVE CTL-HIGH-THRESHOLD TO WS-HIGH-THRESHOLD.
+016400
+016500     MOVE "I" TO WS-STAT-SERIES-CODE(1).
+016600     MOVE "E" TO WS-STAT-SERIES-CODE(2).
+016700     MOVE "N" TO WS-STAT-SERIES-CODE(3).
+016800     MOVE "S" TO WS-STAT-SERIES-CODE(4).
+016900
+017000     OPEN INPUT BATCHLST.
+017100     OPEN OUTPUT BTCHOUT.
+017200     OPEN OUTPUT BTCHSUM.
+017300     OPEN OUTPUT BTCHEXC.
+017400 1000-EXIT.
+017500     EXIT.
+017600
+017700******************************************************************
+017800*    1500-PROCESS-ONE-TABLE                                      *
+017900*    READS ONE BATCHLST ENTRY AND RUNS THE FULL READ/COMPARE     *
+018000*    PASS OVER THAT TABLE, TAGGING ITS OUTPUT WITH THE TABLE'S   *
+018100*    OWN VINTAGE.  THE RYEAR/RMONTH SEQUENCE CHECK IS RESET AT   *
+018200*    THE START OF EACH TABLE SINCE EVERY .ASC TABLE IS ITS OWN   *
+018300*    CHRONOLOGICAL SERIES.                                       *
+018400******************************************************************
+018500 1500-PROCESS-ONE-TABLE.
+018600     READ BATCHLST INTO BLST-RECORD
+018700         AT END
+018800             MOVE "Y" TO WS-EOF-SWITCH
+018900             GO TO 1500-EXIT
+019000     END-READ.
+019100     ADD 1 TO WS-TABLE-COUNTER.
+019200     MOVE BLST-FILENAME TO WS-IN-FILENAME.
+019300     MOVE BLST-TABLE-RYEAR TO WS-TABLE-RYEAR.
+019400     MOVE BLST-TABLE-RMONTH TO WS-TABLE-RMONTH.
+019500     MOVE "N" TO WS-TABLE-EOF-SWITCH.
+019600     MOVE 1 TO WS-PREV-SWITCH.
+019700
+019800     OPEN INPUT INFILE.
+019900     PERFORM 2000-READ-AND-PROCESS THRU 2000-EXIT
+020000         UNTIL WS-TABLE-EOF-YES.
+020100     CLOSE INFILE.
+020200 1500-EXIT.
+020300     EXIT.
+020400
+020500******************************************************************
+020600*    2000-READ-AND-PROCESS                                       *
+020700*    DRIVES THE PASS OVER ONE TABLE'S INFILE, ONE BOND PER READ. *
+020800******************************************************************
+020900 2000-READ-AND-PROCESS.
+021000     READ INFILE
+021100         AT END
+021200             MOVE "Y" TO WS-TABLE-EOF-SWITCH
+021300             GO TO 2000-EXIT
+021400     END-READ.
+021500     ADD 1 TO WS-IN-COUNTER.
+021600     PERFORM 2050-CHECK-SEQUENCE THRU 2050-EXIT.
+021700
+021800     EVALUATE TRUE
+021900         WHEN IN-SERIES-I SET WS-SERIES-IDX TO 1
+022000         WHEN IN-SERIES-E SET WS-SERIES-IDX TO 2
+022100         WHEN IN-SERIES-N SET WS-SERIES-IDX TO 3
+022200         WHEN IN-SERIES-S SET WS-SERIES-IDX TO 4
+022300         WHEN OTHER GO TO 2000-EXIT
+022400     END-EVALUATE.
+022500
+022600     MOVE 0 TO WS-WRITTEN-SWITCH.
+022700     PERFORM 2100-EVALUATE-ONE-MONTH THRU 2100-EXIT
+022800         VARYING WS-MONTH-IDX FROM 1 BY 1 UNTIL WS-MONTH-IDX > 12.
+022900
+023000     IF WS-RECORD-WRITTEN
+023100         PERFORM 2200-ACCUMULATE-SERIES-SUM THRU 2200-EXIT
+023200     END-IF.
+023300 2000-EXIT.
+023400     EXIT.
+023500
+023600******************************************************************
+023700*    2050-CHECK-SEQUENCE                                         *
+023800*    FLAGS AN RMONTH OUTSIDE 01-12 AND ANY RECORD WHOSE          *
+023900*    RYEAR/RMONTH IS LOWER THAN THE RECORD BEFORE IT WITHIN      *
+024000*    THIS TABLE.                                                 *
+024100******************************************************************
+024200 2050-CHECK-SEQUENCE.
+024300     IF IN-RMONTH < 1 OR IN-RMONTH > 12
+024400         MOVE IN-SERIES TO EXC-SERIES
+024500         MOVE IN-RYEAR TO EXC-RYEAR
+024600         MOVE IN-RMONTH TO EXC-RMONTH
+024700         MOVE IN-IYEAR TO EXC-IYEAR
+024800         MOVE 0 TO EXC-OCCURS-IDX
+024900         MOVE "RMONTH OUT OF RANGE 01-12" TO EXC-REASON
+025000         WRITE EXC-RECORD
+025100         ADD 1 TO WS-EXC-COUNTER
+025200     END-IF.
+025300
+025400     IF WS-PREV-EXISTS
+025500         IF IN-RYEAR < WS-PREV-RYEAR
+025600             OR (IN-RYEAR = WS-PREV-RYEAR
+025700                 AND IN-RMONTH < WS-PREV-RMONTH)
+025800             MOVE IN-SERIES TO EXC-SERIES
+025900             MOVE IN-RYEAR TO EXC-RYEAR
+026000             MOVE IN-RMONTH TO EXC-RMONTH
+026100             MOVE IN-IYEAR TO EXC-IYEAR
+026200             MOVE 0 TO EXC-OCCURS-IDX
+026300             MOVE "RYEAR/RMONTH OUT OF SEQUENCE" TO EXC-REASON
+026400             WRITE EXC-RECORD
+026500             ADD 1 TO WS-EXC-COUNTER
+026600         END-IF
+026700     END-IF.
+026800
+026900     MOVE IN-RYEAR TO WS-PREV-RYEAR.
+027000     MOVE IN-RMONTH TO WS-PREV-RMONTH.
+027100     MOVE 0 TO WS-PREV-SWITCH.
+027200 2050-EXIT.
+027300     EXIT.
+027400
+027500******************************************************************
+027600*    2100-EVALUATE-ONE-MONTH                                     *
+027700*    TRACKS THIS SERIES' MIN/MAX AND WRITES BTCHOUT WHEN A       *
+027800*    MONTH'S REDEMPTION VALUE FALLS WITHIN THE CONTROL-SUPPLIED  *
+027900*    QUALIFYING RANGE.  NON-NUMERIC VALUES ARE LOGGED TO         *
+028000*    BTCHEXC INSTEAD OF BEING COMPARED.                          *
+028100******************************************************************
+028200 2100-EVALUATE-ONE-MONTH.
+028300     IF IN-MONTH-VAL(WS-MONTH-IDX) IS NUMERIC
+028400         IF WS-STAT-FIRST-YES(WS-SERIES-IDX)
+028500             MOVE IN-MONTH-VAL(WS-MONTH-IDX)
+028600                 TO WS-STAT-MIN-VALUE(WS-SERIES-IDX)
+028700             MOVE IN-MONTH-VAL(WS-MONTH-IDX)
+028800                 TO WS-STAT-MAX-VALUE(WS-SERIES-IDX)
+028900             MOVE 0 TO WS-STAT-FIRST-SWITCH(WS-SERIES-IDX)
+029000         END-IF
+029100         IF WS-STAT-MAX-VALUE(WS-SERIES-IDX)
+029200             < IN-MONTH-VAL(WS-MONTH-IDX)
+029300             MOVE IN-MONTH-VAL(WS-MONTH-IDX)
+029400                 TO WS-STAT-MAX-VALUE(WS-SERIES-IDX)
+029500         END-IF
+029600         IF WS-STAT-MIN-VALUE(WS-SERIES-IDX)
+029700             > IN-MONTH-VAL(WS-MONTH-IDX)
+029800             MOVE IN-MONTH-VAL(WS-MONTH-IDX)
+029900                 TO WS-STAT-MIN-VALUE(WS-SERIES-IDX)
+030000         END-IF
+030100         PERFORM 2110-CHECK-QUALIFYING THRU 2110-EXIT
+030200     ELSE
+030300         MOVE IN-SERIES TO EXC-SERIES
+030400         MOVE IN-RYEAR TO EXC-RYEAR
+030500         MOVE IN-RMONTH TO EXC-RMONTH
+030600         MOVE IN-IYEAR TO EXC-IYEAR
+030700         MOVE WS-MONTH-IDX TO EXC-OCCURS-IDX
+030800         MOVE "NON-NUMERIC MONTHVAL" TO EXC-REASON
+030900         WRITE EXC-RECORD
+031000         ADD 1 TO WS-EXC-COUNTER
+031100     END-IF.
+031200 2100-EXIT.
+031300     EXIT.
+031400
+031500******************************************************************
+031600*    2110-CHECK-QUALIFYING                                       *
+031700*    WRITES ONE BTCHOUT RECORD WHEN THIS MONTH'S VALUE FALLS     *
+031800*    WITHIN THE CONTROL-SUPPLIED QUALIFYING RANGE, TAGGED WITH   *
+031900*    THE SOURCE TABLE'S OWN VINTAGE.                             *
+032000******************************************************************
+032100 2110-CHECK-QUALIFYING.
+032200     IF IN-MONTH-VAL(WS-MONTH-IDX) >= WS-LOW-THRESHOLD
+032300         AND IN-MONTH-VAL(WS-MONTH-IDX) <= WS-HIGH-THRESHOLD
+032400         MOVE IN-SERIES TO BOUT-SERIES
+032500         MOVE IN-RYEAR TO BOUT-RYEAR
+032600         MOVE IN-RMONTH TO BOUT-RMONTH
+032700         MOVE IN-IYEAR TO BOUT-IYEAR
+032800         MOVE IN-MONTH-VAL(1) TO BOUT-MONTH-VAL(1)
+032900         MOVE IN-MONTH-VAL(2) TO BOUT-MONTH-VAL(2)
+033000         MOVE IN-MONTH-VAL(3) TO BOUT-MONTH-VAL(3)
+033100         MOVE IN-MONTH-VAL(4) TO BOUT-MONTH-VAL(4)
+033200         MOVE IN-MONTH-VAL(5) TO BOUT-MONTH-VAL(5)
+033300         MOVE IN-MONTH-VAL(6) TO BOUT-MONTH-VAL(6)
+033400         MOVE IN-MONTH-VAL(7) TO BOUT-MONTH-VAL(7)
+033500         MOVE IN-MONTH-VAL(8) TO BOUT-MONTH-VAL(8)
+033600         MOVE IN-MONTH-VAL(9) TO BOUT-MONTH-VAL(9)
+033700         MOVE IN-MONTH-VAL(10) TO BOUT-MONTH-VAL(10)
+033800         MOVE IN-MONTH-VAL(11) TO BOUT-MONTH-VAL(11)
+033900         MOVE IN-MONTH-VAL(12) TO BOUT-MONTH-VAL(12)
+034000         MOVE WS-MONTH-IDX TO BOUT-MATCH-INDEX
+034100         MOVE IN-MONTH-VAL(WS-MONTH-IDX) TO BOUT-MATCH-VALUE
+034200         MOVE WS-TABLE-RYEAR TO BOUT-TABLE-RYEAR
+034300         MOVE WS-TABLE-RMONTH TO BOUT-TABLE-RMONTH
+034400         WRITE BOUT-RECORD
+034500         ADD 1 TO WS-OUT-COUNTER
+034600         MOVE 1 TO WS-WRITTEN-SWITCH
+034700     END-IF.
+034800 2110-EXIT.
+034900     EXIT.
+035000
+035100******************************************************************
+035200*    2200-ACCUMULATE-SERIES-SUM                                  *
+035300*    ADDS ALL 12 MONTHLY VALUES OF A QUALIFYING RECORD INTO ITS  *
+035400*    SERIES' RUNNING SUM, WHICH RUNS ACROSS THE WHOLE BATCH.     *
+035500******************************************************************
+035600 2200-ACCUMULATE-SERIES-SUM.
+035700     ADD 1 TO WS-STAT-QUALIFY-COUNT(WS-SERIES-IDX).
+035800     PERFORM 2210-ADD-ONE-MONTH THRU 2210-EXIT
+035900         VARYING WS-MONTH-IDX FROM 1 BY 1 UNTIL WS-MONTH-IDX > 12.
+036000 2200-EXIT.
+036100     EXIT.
+036200
+036300 2210-ADD-ONE-MONTH.
+036400     IF IN-MONTH-VAL(WS-MONTH-IDX) IS NUMERIC
+036500         ADD IN-MONTH-VAL(WS-MONTH-IDX)
+036600             TO WS-STAT-VALUE-SUM(WS-SERIES-IDX)
+036700     END-IF.
+036800 2210-EXIT.
+036900     EXIT.
+037000
+037100******************************************************************
+037200*    3000-FINALIZE                                               *
+037300*    CLOSES BATCHLST AND THE CUMULATIVE WORK FILES, COMPUTES     *
+037400*    EACH SERIES' BATCH-WIDE AVERAGE, WRITES THE SUBTOTAL        *
+037500*    RECORDS TO BTCHSUM, AND DISPLAYS THE BATCH TOTALS.          *
+037600******************************************************************
+037700 3000-FINALIZE.
+037800     CLOSE BATCHLST.
+037900     CLOSE BTCHOUT.
+038000
+038100     PERFORM 3100-WRITE-ONE-SUMMARY THRU 3100-EXIT
+038200         VARYING WS-SERIES-IDX FROM 1 BY 1
+038300             UNTIL WS-SERIES-IDX > 4.
+038400
+038500     CLOSE BTCHSUM.
+038600     CLOSE BTCHEXC.
+038700
+038800     DISPLAY "BONDBTCH COMPLETED NORMALLY".
+038900     DISPLAY "TABLES PROCESSED........: " WS-TABLE-COUNTER.
+039000     DISPLAY "RECORDS READ FROM INFILE: " WS-IN-COUNTER.
+039100     DISPLAY "RECORDS WRITTEN TO BTCHOUT: " WS-OUT-COUNTER.
+039200     DISPLAY "EXCEPTIONS WRITTEN TO BTCHEXC: " WS-EXC-COUNTER.
+039300 3000-EXIT.
+039400     EXIT.
+039500
+039600******************************************************************
+039700*    3100-WRITE-ONE-SUMMARY                                      *
+039800*    COMPUTES ONE SERIES' BATCH-WIDE AVERAGE AND WRITES ITS      *
+039900*    SUBTOTAL RECORD TO BTCHSUM.                                 *
+040000******************************************************************
+040100 3100-WRITE-ONE-SUMMARY.
+040200     IF WS-STAT-QUALIFY-COUNT(WS-SERIES-IDX) > 0
+040250         MULTIPLY WS-STAT-QUALIFY-COUNT(WS-SERIES-IDX) BY 12
+040260             GIVING WS-TEMP-DIVISOR
+040300         DIVIDE WS-STAT-VALUE-SUM(WS-SERIES-IDX)
+040350             BY WS-TEMP-DIVISOR
+040400             GIVING WS-TEMP-AVERAGE
+040800         MOVE WS-TEMP-AVERAGE TO WS-STAT-AVERAGE(WS-SERIES-IDX)
+040900     ELSE
+041000         MOVE 0 TO WS-TEMP-AVERAGE
+041100         MOVE ZERO TO WS-STAT-AVERAGE(WS-SERIES-IDX)
+041200     END-IF.
+041300
+041400     MOVE WS-STAT-SERIES-CODE(WS-SERIES-IDX) TO SUM-SERIES.
+041500     MOVE WS-STAT-QUALIFY-COUNT(WS-SERIES-IDX)
+041600         TO SUM-QUALIFY-COUNT.
+041700     MOVE WS-STAT-MIN-VALUE(WS-SERIES-IDX)   TO SUM-MIN-VALUE.
+041800     MOVE WS-STAT-MAX-VALUE(WS-SERIES-IDX)   TO SUM-MAX-VALUE.
+041900     MOVE WS-STAT-VALUE-SUM(WS-SERIES-IDX)   TO SUM-VALUE-SUM.
+042000     MOVE WS-STAT-AVERAGE(WS-SERIES-IDX)     TO SUM-AVERAGE.
+042050     MOVE ZERO                          TO SUM-WEIGHTED-AVERAGE.
+042100     WRITE SUM-RECORD.
+042200 3100-EXIT.
+042300     EXIT.
+042400
+042500 9999-EXIT.
+042600     STOP RUN.
