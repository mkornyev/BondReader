@@ -1,107 +1,909 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. BondReader.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-        SELECT inFile ASSIGN "sb201712.asc" ORGANIZATION LINE SEQUENTIAL.
-        SELECT outFile ASSIGN "outFile.txt" ORGANIZATION LINE SEQUENTIAL.
-DATA DIVISION.
-FILE SECTION.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BONDREAD.
+000300 AUTHOR. D-L-ROSEN.
+000400 INSTALLATION. TREASURY-SECURITIES-DIVISION.
+000500 DATE-WRITTEN. 12/15/2017.
+000600 DATE-COMPILED. 08/09/2026.
+000700******************************************************************
+000800*    BONDREAD (BONDREADER)                                      *
+000900*    READS A TREASURY SAVINGS BOND REDEMPTION TABLE (.ASC) AND   *
+001000*    WRITES EVERY BOND WHOSE REDEMPTION VALUE FALLS WITHIN A     *
+001100*    CONTROL-SUPPLIED QUALIFYING RANGE TO OUTFILE, TRACKING      *
+001200*    MIN/MAX/AVERAGE REDEMPTION VALUES PER BOND SERIES ALONG     *
+001300*    THE WAY.                                                    *
+001400*                                                                *
+001500*    MODIFICATION HISTORY                                        *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    08/09/26   DLR   MOVED INPUT FILE NAME AND THE 55/60        *
+001800*                     QUALIFYING RANGE OUT TO A CTLFILE CONTROL  *
+001900*                     RECORD READ AT STARTUP - NO MORE RECOMPILE *
+002000*                     EACH MONTH TO POINT AT A NEW TABLE.        *
+002100*    08/09/26   DLR   SPLIT MIN/MAX/SUM/AVERAGE OUT BY SERIES    *
+002200*                     (I/E/N/S) INSTEAD OF ONE BLENDED FIGURE.   *
+002300*                     ADDED SUMFILE WITH ONE SUBTOTAL RECORD     *
+002400*                     PER SERIES.                                *
+002450*    08/09/26   DLR   OUTFILE NOW GETS ONE RECORD PER QUALIFYING *
+002460*                     MONTH (NOT JUST THE FIRST), CARRYING THE   *
+002470*                     OCCURS INDEX AND VALUE THAT MATCHED.       *
+002480*    08/09/26   DLR   ADDED EXCFILE DATA-QUALITY EXCEPTION LOG - *
+002485*                     NON-NUMERIC MONTHVAL ENTRIES AND OUT-OF-   *
+002490*                     SEQUENCE RYEAR/RMONTH ARE NOW RECORDED     *
+002495*                     INSTEAD OF BEING SILENTLY SKIPPED.         *
+002496*    08/09/26   DLR   ADDED RESTARTFILE CHECKPOINTING OF THE     *
+002497*                     MAIN READ LOOP EVERY CTL-CHECKPOINT-INTRVL *
+002498*                     RECORDS, WITH A CTL-RESTART-SWITCH OPTION  *
+002499*                     TO SKIP FORWARD TO THE LAST CHECKPOINT ON  *
+002501*                     RERUN AFTER A MID-RUN FAILURE.             *
+002502*    08/09/26   DLR   REPLACED THE DISPLAY SUMMARY WITH A PRINTED*
+002503*                     REPORT (PRTFILE) CARRYING A PAGE HEADING,  *
+002504*                     RUN DATE AND THE SAME PER-SERIES FIGURES.  *
+002505*    08/09/26   DLR   OUTFILE REORGANIZED AS INDEXED, KEYED ON   *
+002506*                     SERIES/IYEAR/RYEAR/RMONTH/MATCH-INDEX, FOR *
+002507*                     POINT LOOKUPS OF A BOND'S QUALIFYING MONTHS*
+002508*    08/09/26   DLR   MOVED THE PER-SERIES STAT TABLE OUT TO     *
+002509*                     BONDSTT.CPY SO THE NEW BONDBTCH MULTI-FILE *
+002510*                     DRIVER CAN SHARE THE SAME LAYOUT.          *
+002511*    08/09/26   DLR   ADDED FACEFILE, AN OUTSTANDING FACE-VALUE  *
+002512*                     CROSS-REFERENCE BY SERIES/IYEAR, JOINED    *
+002513*                     DURING THE MAIN PASS TO COMPUTE A FACE-    *
+002514*                     VALUE-WEIGHTED AVERAGE ALONGSIDE THE FLAT  *
+002515*                     ONE.                                       *
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CTLFILE ASSIGN "CTLFILE"
+003000         ORGANIZATION LINE SEQUENTIAL.
+003100
+003200     SELECT INFILE ASSIGN DYNAMIC WS-IN-FILENAME
+003300         ORGANIZATION LINE SEQUENTIAL.
+003400
+003500     SELECT OUTFILE ASSIGN "OUTFILE.DAT"
+003510         ORGANIZATION INDEXED
+003520         ACCESS MODE DYNAMIC
+003530         RECORD KEY IS OUT-KEY.
+003700
+003800     SELECT SUMFILE ASSIGN "SUMFILE.TXT"
+003900         ORGANIZATION LINE SEQUENTIAL.
+003950
+003960     SELECT EXCFILE ASSIGN "EXCFILE.TXT"
+003970         ORGANIZATION LINE SEQUENTIAL.
+003975
+003976     SELECT EXCTEMP ASSIGN "EXCTEMP.TXT"
+003977         ORGANIZATION LINE SEQUENTIAL.
+003980
+003990     SELECT RESTARTFILE ASSIGN "RESTARTFILE.TXT"
+003995         ORGANIZATION LINE SEQUENTIAL.
+003996
+003997     SELECT PRTFILE ASSIGN "PRTFILE.TXT"
+003998         ORGANIZATION LINE SEQUENTIAL.
+003999
+004090     SELECT FACEFILE ASSIGN "FACEFILE"
+004091         ORGANIZATION LINE SEQUENTIAL.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300
+004400 FD  CTLFILE.
+004500 01  CTL-FILE-RECORD             PIC X(80).
+004600
+004700 FD  INFILE.
+004800*    ONE ROW PER BOND, AS SUPPLIED BY TREASURY.
+004900 01  INFILE-RECORD.
+005000     05  IN-SERIES               PIC X.
+005100         88  IN-SERIES-I         VALUE "I".
+005200         88  IN-SERIES-E         VALUE "E".
+005300         88  IN-SERIES-N         VALUE "N".
+005400         88  IN-SERIES-S         VALUE "S".
+005500     05  IN-RYEAR                PIC 9(04).
+005600     05  IN-RMONTH               PIC 9(02).
+005700     05  IN-IYEAR                PIC 9(04).
+005800     05  IN-MONTH-VAL            PIC 9(04)V99 OCCURS 12 TIMES.
+005900
+006000 FD  OUTFILE.
+006100*    ONE RECORD PER QUALIFYING MONTH (A BOND THAT QUALIFIES IN  *
+006150*    SEVERAL MONTHS PRODUCES SEVERAL RECORDS).  KEYED FOR POINT  *
+006160*    LOOKUPS BY SERIES/IYEAR/RYEAR/RMONTH - THE MATCH INDEX IS   *
+006170*    CARRIED IN THE KEY TOO SINCE THAT IS WHAT MAKES EACH        *
+006180*    QUALIFYING-MONTH RECORD FOR A GIVEN BOND UNIQUE.            *
+006200 01  OUTFILE-RECORD.
+006210     05  OUT-KEY.
+006220         10  OUT-SERIES          PIC X.
+006230         10  OUT-IYEAR           PIC 9(04).
+006240         10  OUT-RYEAR           PIC 9(04).
+006250         10  OUT-RMONTH          PIC 9(02).
+006260         10  OUT-MATCH-INDEX     PIC 9(02).
+006700     05  OUT-MONTH-VAL           PIC 9(04)V99 OCCURS 12 TIMES.
+006780     05  OUT-MATCH-VALUE         PIC 9(04)V99.
+006800
+006900 FD  SUMFILE.
+007000*    ONE SUBTOTAL RECORD PER BOND SERIES (I/E/N/S).
+007100     COPY "BONDSUM.CPY".
+007150
+007160 FD  EXCFILE.
+007170*    DATA-QUALITY AUDIT TRAIL - SEE BONDEXC.CPY.
+007180     COPY "BONDEXC.CPY".
+007182
+007184 FD  EXCTEMP.
+007186*    SCRATCH COPY OF EXCFILE'S CHECKPOINTED RECORDS, USED TO
+007188*    REBUILD EXCFILE BACK TO THE LAST CHECKPOINT ON RESTART.
+007190 01  EXCTEMP-RECORD              PIC X(43).
+007194
+007192 FD  RESTARTFILE.
+007194*    CHECKPOINT SNAPSHOT - SEE BONDRST.CPY.
+007196     COPY "BONDRST.CPY".
+007198
+007199 FD  PRTFILE
+007200     REPORT IS BOND-SUMMARY-REPORT.
+007210
+007212 FD  FACEFILE.
+007214*    RAW RECORD - SEE BONDFAC.CPY IN WORKING-STORAGE FOR THE
+007215*    TYPED LAYOUT THIS IS READ INTO.
+007216 01  FACE-FILE-RECORD            PIC X(20).
+007218
+007300 WORKING-STORAGE SECTION.
+007400
+007500     COPY "BONDCTL.CPY".
+007600
+007700 01  WS-IN-FILENAME              PIC X(20).
+007800 01  WS-LOW-THRESHOLD            PIC 999V99.
+007900 01  WS-HIGH-THRESHOLD           PIC 999V99.
+008000
+008100 77  WS-EOF-SWITCH               PIC X     VALUE "N".
+008200     88  WS-EOF-YES              VALUE "Y".
+008300     88  WS-EOF-NO               VALUE "N".
+008400
+008500 77  WS-WRITTEN-SWITCH           PIC 9     VALUE 0.
+008600     88  WS-RECORD-WRITTEN       VALUE 1.
+008700     88  WS-RECORD-NOT-WRITTEN   VALUE 0.
+008800
+008900 77  WS-MONTH-IDX                PIC 9(02) COMP.
+009000 77  WS-IN-COUNTER               PIC 9(07) VALUE 0.
+009100 77  WS-OUT-COUNTER              PIC 9(07) VALUE 0.
+009120 77  WS-EXC-COUNTER              PIC 9(07) VALUE 0.
+009121 77  WS-EXC-COPY-COUNTER         PIC 9(07) VALUE 0.
+009150 77  WS-TEMP-AVERAGE             PIC 9(11)V99 VALUE 0.
+009151 77  WS-TEMP-DIVISOR             PIC 9(15)    VALUE 0.
+009152 77  WS-TEMP-WEIGHT-DIVISOR      PIC 9(15)V99 VALUE 0.
+009160
+009170 77  WS-PREV-SWITCH              PIC 9     VALUE 1.
+009180     88  WS-PREV-EXISTS          VALUE 0.
+009190     88  WS-PREV-NONE            VALUE 1.
+009200 77  WS-PREV-RYEAR               PIC 9(04) VALUE 0.
+009210 77  WS-PREV-RMONTH              PIC 9(02) VALUE 0.
+009220
+009230 77  WS-SKIP-COUNTER             PIC 9(07) COMP.
+009240 77  WS-CKPT-REMAINDER           PIC 9(07).
+009250 77  WS-CKPT-QUOTIENT            PIC 9(07).
+009260
+009261******************************************************************
+009262*    OUTSTANDING FACE-VALUE LOOKUP TABLE, LOADED FROM FACEFILE   *
+009263*    AT STARTUP AND SEARCHED ONE SERIES/IYEAR AT A TIME DURING   *
+009264*    THE MAIN PASS - SEE 2250-LOOKUP-FACE-VALUE.                 *
+009265******************************************************************
+009266 77  WS-FACE-COUNT               PIC 9(04) VALUE 0.
+009267 77  WS-FACE-FULL-SWITCH         PIC 9     VALUE 0.
+009268     88  WS-FACE-TABLE-FULL      VALUE 1.
+009269 01  WS-FACE-TABLE.
+009270     05  WS-FACE-ENTRY           OCCURS 2000 TIMES
+009271                                 INDEXED BY WS-FACE-IDX.
+009272         10  WS-FACE-SERIES      PIC X.
+009273         10  WS-FACE-IYEAR       PIC 9(04).
+009274         10  WS-FACE-VALUE       PIC 9(11)V99.
+009275         10  WS-FACE-WEIGHTED-SW PIC 9     VALUE 0.
+009276             88  WS-FACE-WEIGHTED     VALUE 1.
+009277             88  WS-FACE-NOT-WEIGHTED VALUE 0.
 
-FD inFile.                      *> Moving line into temp record
-01 InFileRecord.
-        02 Series PIC X.
-                88 I Value "I".
-                88 E Value "E".
-                88 N Value "N".
-                88 S Value "S".
-        02 RYear PIC 9999.
-        02 RMonth PIC 99.
-        02 IYear PIC 9999.
-        02 MonthVal PIC 9999V99 OCCURS 12.
+009278 77  WS-FACE-FOUND-SWITCH        PIC 9     VALUE 0.
+009279     88  WS-FACE-FOUND           VALUE 1.
+009280     88  WS-FACE-NOT-FOUND       VALUE 0.
+009291 77  WS-FACE-JUST-WEIGHTED-SWITCH PIC 9    VALUE 0.
+009292     88  WS-FACE-JUST-WEIGHTED   VALUE 1.
+009293 77  WS-MATCHED-FACE-VALUE       PIC 9(11)V99 VALUE 0.
+009294 77  WS-MATCHED-FACE-IDX         PIC 9(04) VALUE 0.
+009295 77  WS-TEMP-MONTH-WEIGHT        PIC 9(15)V99 VALUE 0.
+009296 77  WS-TEMP-WEIGHTED-AVERAGE    PIC 9(13)V99 VALUE 0.
 
-FD outFile.
-01 OutFileRecord.
-        02 outSeries PIC X.
-        02 outRYear PIC 9999.
-        02 outRMonth PIC 99.
-        02 outIYear PIC 9999.
-        02 outMonthVal PIC 9999V99 OCCURS 12.
+009284******************************************************************
+009285*    FIELDS FEEDING THE PRTFILE SUMMARY REPORT.                  *
+009286******************************************************************
+009300 77  WS-RPT-RUN-DATE             PIC 9(08).
+009310 77  WS-RPT-SERIES               PIC X.
+009320 77  WS-RPT-QUALIFY-COUNT        PIC 9(07).
+009330 77  WS-RPT-MIN                  PIC 999V99.
+009340 77  WS-RPT-MAX                  PIC 999V99.
+009350 77  WS-RPT-AVERAGE              PIC 9(11)V99.
+009351 77  WS-RPT-WEIGHTED-AVERAGE     PIC 9(13)V99.
+009360
+009400******************************************************************
+009410*    PER-SERIES MIN/MAX/SUM/AVERAGE ACCUMULATOR TABLE - SHARED   *
+009500*    LAYOUT, SEE BONDSTT.CPY.                                    *
+009600******************************************************************
+009700     COPY "BONDSTT.CPY".
+010800
+010801******************************************************************
+010802*    TYPED FACE-VALUE CROSS-REFERENCE RECORD - SEE BONDFAC.CPY.  *
+010803******************************************************************
+010804     COPY "BONDFAC.CPY".
+010900
+010910 REPORT SECTION.
+010920******************************************************************
+010930*    BOND-SUMMARY-REPORT                                        *
+010940*    REPLACES THE OLD SYSOUT DISPLAY SUMMARY WITH A PAGE-HEADED  *
+010950*    PRINTED REPORT CARRYING THE SAME PER-SERIES FIGURES.        *
+010960******************************************************************
+010970 RD  BOND-SUMMARY-REPORT
+010980     PAGE LIMIT 60 LINES
+010990     FIRST DETAIL 4
+011000     LAST DETAIL 56.
+011010
+011020 01  TYPE PAGE HEADING.
+011030     05  LINE 1.
+011040         10  COLUMN  1  PIC X(41)
+011050             VALUE "TREASURY SAVINGS BOND REDEMPTION SUMMARY".
+011060     05  LINE 2.
+011070         10  COLUMN  1  PIC X(09) VALUE "RUN DATE:".
+011080         10  COLUMN 11  PIC 9(08) SOURCE WS-RPT-RUN-DATE.
+011090         10  COLUMN 25  PIC X(12) VALUE "INPUT TABLE:".
+011100         10  COLUMN 38  PIC X(20) SOURCE WS-IN-FILENAME.
+011110     05  LINE 4.
+011120         10  COLUMN  1  PIC X(06) VALUE "SERIES".
+011130         10  COLUMN 12  PIC X(10) VALUE "QUALIFYING".
+011140         10  COLUMN 26  PIC X(03) VALUE "MIN".
+011150         10  COLUMN 36  PIC X(03) VALUE "MAX".
+011160         10  COLUMN 46  PIC X(07) VALUE "AVERAGE".
+011165         10  COLUMN 59  PIC X(12) VALUE "WEIGHTED AVG".
+011170
+011180 01  SERIES-DETAIL TYPE DETAIL.
+011190     05  LINE PLUS 1.
+011200         10  COLUMN  1  PIC X        SOURCE WS-RPT-SERIES.
+011210         10  COLUMN 12  PIC ZZZZZZ9  SOURCE WS-RPT-QUALIFY-COUNT.
+011220         10  COLUMN 23  PIC ZZZ.99   SOURCE WS-RPT-MIN.
+011230         10  COLUMN 33  PIC ZZZ.99   SOURCE WS-RPT-MAX.
+011240         10  COLUMN 43  PIC ZZZZZZZZZZZ.99
+011250             SOURCE WS-RPT-AVERAGE.
+011255         10  COLUMN 59  PIC ZZZZZZZZZZZZZ.99
+011256             SOURCE WS-RPT-WEIGHTED-AVERAGE.
+011260
+011270 01  TOTALS-DETAIL TYPE DETAIL.
+011280     05  LINE PLUS 2.
+011290         10  COLUMN  1  PIC X(28)
+011300             VALUE "RECORDS READ FROM INFILE:".
+011310         10  COLUMN 30  PIC ZZZZZZ9 SOURCE WS-IN-COUNTER.
+011320     05  LINE PLUS 1.
+011330         10  COLUMN  1  PIC X(28)
+011340             VALUE "RECORDS WRITTEN TO OUTFILE:".
+011350         10  COLUMN 30  PIC ZZZZZZ9 SOURCE WS-OUT-COUNTER.
+011360     05  LINE PLUS 1.
+011370         10  COLUMN  1  PIC X(31)
+011380             VALUE "EXCEPTIONS WRITTEN TO EXCFILE:".
+011390         10  COLUMN 33  PIC ZZZZZZ9 SOURCE WS-EXC-COUNTER.
+011400
+011410 PROCEDURE DIVISION.
+011100******************************************************************
+011200*    0000-MAINLINE                                               *
+011300******************************************************************
+011400 0000-MAINLINE.
+011500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011600     PERFORM 2000-READ-AND-PROCESS THRU 2000-EXIT
+011700         UNTIL WS-EOF-YES.
+011800     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+011900     GO TO 9999-EXIT.
+012000
+012100******************************************************************
+012200*    1000-INITIALIZE                                             *
+012300*    READ THE CONTROL RECORD FOR THIS RUN'S INPUT TABLE NAME AND *
+012400*    QUALIFYING RANGE, THEN OPEN THE WORK FILES.                 *
+012500******************************************************************
+012600 1000-INITIALIZE.
+012700     OPEN INPUT CTLFILE.
+012800     READ CTLFILE INTO CTL-RECORD
+012900         AT END
+013000             DISPLAY "BONDREAD: CTLFILE IS EMPTY - ABENDING"
+013100             GO TO 9999-EXIT
+013200     END-READ.
+013300     CLOSE CTLFILE.
+013400
+013500     MOVE CTL-IN-FILENAME TO WS-IN-FILENAME.
+013600     MOVE CTL-LOW-THRESHOLD TO WS-LOW-THRESHOLD.
+013700     MOVE CTL-HIGH-THRESHOLD TO WS-HIGH-THRESHOLD.
+013800
+013900     MOVE "I" TO WS-STAT-SERIES-CODE(1).
+014000     MOVE "E" TO WS-STAT-SERIES-CODE(2).
+014100     MOVE "N" TO WS-STAT-SERIES-CODE(3).
+014200     MOVE "S" TO WS-STAT-SERIES-CODE(4).
+014300
+014305     PERFORM 1050-LOAD-FACE-TABLE THRU 1050-EXIT.
+014306
+014310     IF CTL-RESTART-YES
+014320         PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT
+014325         PERFORM 1150-TRUNCATE-EXCFILE THRU 1150-EXIT
+014330     END-IF.
+014340
+014400     OPEN INPUT INFILE.
+014600     OPEN OUTPUT SUMFILE.
+014660
+014670     IF CTL-RESTART-YES
+014672         OPEN I-O OUTFILE
+014674         OPEN EXTEND EXCFILE
+014680         OPEN EXTEND RESTARTFILE
+014690         PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+014700     ELSE
+014702         OPEN OUTPUT OUTFILE
+014704         OPEN OUTPUT EXCFILE
+014710         OPEN OUTPUT RESTARTFILE
+014720     END-IF.
+014730 1000-EXIT.
+014800     EXIT.
+014900
+014901******************************************************************
+014902*    1050-LOAD-FACE-TABLE                                        *
+014903*    LOADS THE OUTSTANDING FACE-VALUE CROSS-REFERENCE INTO A     *
+014904*    WORKING-STORAGE TABLE ONE TIME AT STARTUP SO THE MAIN PASS  *
+014905*    CAN LOOK UP A BOND'S FACE VALUE BY SERIES/IYEAR WITHOUT     *
+014906*    REREADING FACEFILE FOR EVERY RECORD.                        *
+014907******************************************************************
+014908 1050-LOAD-FACE-TABLE.
+014909     OPEN INPUT FACEFILE.
+014910     MOVE "N" TO WS-EOF-SWITCH.
+014911     PERFORM 1060-LOAD-ONE-FACE-ENTRY THRU 1060-EXIT
+014912         UNTIL WS-EOF-YES.
+014913     CLOSE FACEFILE.
+014914     MOVE "N" TO WS-EOF-SWITCH.
+014915 1050-EXIT.
+014916     EXIT.
+014917
+014918 1060-LOAD-ONE-FACE-ENTRY.
+014919     READ FACEFILE INTO FACE-RECORD
+014920         AT END
+014921             MOVE "Y" TO WS-EOF-SWITCH
+014922             GO TO 1060-EXIT
+014923     END-READ.
+014924     IF WS-FACE-COUNT = 2000
+014925         IF NOT WS-FACE-TABLE-FULL
+014926             DISPLAY "BONDREAD: FACEFILE EXCEEDS TABLE SIZE - "
+014927                 "SKIPPING REMAINING ENTRIES"
+014928             MOVE 1 TO WS-FACE-FULL-SWITCH
+014929         END-IF
+014930         GO TO 1060-EXIT
+014931     END-IF.
+014932     ADD 1 TO WS-FACE-COUNT.
+014933     SET WS-FACE-IDX TO WS-FACE-COUNT.
+014934     MOVE FAC-SERIES TO WS-FACE-SERIES(WS-FACE-IDX).
+014935     MOVE FAC-IYEAR TO WS-FACE-IYEAR(WS-FACE-IDX).
+014936     MOVE FAC-FACE-VALUE TO WS-FACE-VALUE(WS-FACE-IDX).
+014937 1060-EXIT.
+014938     EXIT.
 
-WORKING-STORAGE SECTION.
-
-01 Max PIC 999V99 Value 1.
-01 Min PIC 999V99.
-
-01 firstRun PIC 9 Value 1.
-01 inFileCounter PIC 9999999 Value 0.
-01 outFileCounter PIC 9999999 Value 0.
-
-01 loopCounter PIC 99.
-01 writtenRecord PIC 9 Value 0. *> 0 = NOT Written
-
-01 AVG PIC ZZZZZZZZZZZV99.
-01 valSUM PIC 99999999999V99.
-
-PROCEDURE DIVISION.
-
-
-OPEN INPUT inFile.
-OPEN OUTPUT outFile.
-
-PERFORM FOREVER
-*>Loops throught every BOND
-        READ inFile AT END EXIT PERFORM
-        NOT AT END
-                *>Initialize Min Val Once (for an accurate comparison!):
-                IF firstRun = 1 THEN SUBTRACT 1 FROM firstRun MOVE monthVal(1) to Min END-IF
-
-                PERFORM VARYING loopCounter FROM 1 BY 1 UNTIL loopCounter = 13
-                        *>Tracking Min/Max
-                        IF monthVal(loopCounter) IS NUMERIC
-                                IF Max < MonthVal(loopCounter) THEN MOVE MonthVal(loopCounter) TO Max END-IF
-                                IF Min > MonthVal(loopCounter) THEN MOVE MonthVal(loopCounter) TO Min END-IF
-                        END-IF
-                        *>Writes record ONCE given correct parameters
-                        IF writtenRecord = 0  THEN
-                                IF (MonthVal(loopCounter) >= 55 AND <= 60) THEN
-                                        MOVE inFileRecord to outFileRecord
-                                        WRITE outFileRecord
-                                        ADD 1 TO outFileCounter
-                                        ADD 1 TO writtenRecord
-                                END-IF
-                        END-IF
-                END-PERFORM
-                SUBTRACT 1 FROM writtenRecord
-                ADD 1 TO inFileCounter
-        END-READ
-END-PERFORM.
-
-CLOSE inFile.
-CLOSE outFile.
-
-OPEN INPUT outFile.
-
-PERFORM FOREVER
-*>Loop thru all Bonds in outFile to find the AVG
-        READ outFile AT END EXIT PERFORM
-        NOT AT END
-                PERFORM VARYING loopCounter FROM 1 BY 1 UNTIL loopCounter = 13
-                        ADD outMonthVal(loopCounter) TO valSUM
-                        Display valSUM
-                        *>Gives you sum of all redemption vals in outFile
-                END-PERFORM
-        END-READ
-END-PERFORM.
-
-Display "Max Value: " Max.
-Display "Min Value: " Min.
-Display "Number of records read for inFile: " inFileCounter.
-Display "Number of records read for outFile: " outFileCounter.
-MULTIPLY 12 BY outFileCounter.
-DIVIDE valSUM BY outFileCounter GIVING AVG.
-Display "Average Redemption Value: " AVG.
-
-CLOSE outFile.
-
-STOP RUN.
\ No newline at end of file
+014940******************************************************************
+014950*    1100-LOAD-CHECKPOINT                                        *
+014960*    REREADS RESTARTFILE TO FIND THE LAST CHECKPOINT WRITTEN BY  *
+014970*    THE RUN THAT DID NOT FINISH, RESTORING COUNTERS, SEQUENCE-  *
+014980*    CHECK HISTORY, THE PER-SERIES STAT TABLE, AND WHICH FACE-   *
+014985*    TABLE ENTRIES WERE ALREADY WEIGHTED, TO THAT POINT.         *
+014990******************************************************************
+015000 1100-LOAD-CHECKPOINT.
+015005     OPEN INPUT RESTARTFILE.
+015008     MOVE "N" TO WS-EOF-SWITCH.
+015010     PERFORM 1110-READ-ONE-CHECKPOINT THRU 1110-EXIT
+015020         UNTIL WS-EOF-YES.
+015030     CLOSE RESTARTFILE.
+015040     MOVE "N" TO WS-EOF-SWITCH.
+015050 1100-EXIT.
+015060     EXIT.
+015070
+015080 1110-READ-ONE-CHECKPOINT.
+015090     READ RESTARTFILE
+015100         AT END
+015110             MOVE "Y" TO WS-EOF-SWITCH
+015120             GO TO 1110-EXIT
+015130     END-READ.
+015140     MOVE RST-IN-COUNTER TO WS-IN-COUNTER.
+015150     MOVE RST-OUT-COUNTER TO WS-OUT-COUNTER.
+015160     MOVE RST-EXC-COUNTER TO WS-EXC-COUNTER.
+015170     MOVE RST-PREV-RYEAR TO WS-PREV-RYEAR.
+015180     MOVE RST-PREV-RMONTH TO WS-PREV-RMONTH.
+015190     MOVE RST-PREV-SWITCH TO WS-PREV-SWITCH.
+015200     PERFORM 1120-RESTORE-ONE-STAT THRU 1120-EXIT
+015210         VARYING WS-SERIES-IDX FROM 1 BY 1
+015220             UNTIL WS-SERIES-IDX > 4.
+015222     IF WS-FACE-COUNT > 0
+015224         PERFORM 1130-RESTORE-ONE-FACE-WEIGHT THRU 1130-EXIT
+015226             VARYING WS-FACE-IDX FROM 1 BY 1
+015228                 UNTIL WS-FACE-IDX > WS-FACE-COUNT
+015229     END-IF.
+015230 1110-EXIT.
+015240     EXIT.
+015250
+015260 1120-RESTORE-ONE-STAT.
+015270     MOVE RST-STAT-CODE(WS-SERIES-IDX)
+015280         TO WS-STAT-SERIES-CODE(WS-SERIES-IDX).
+015290     MOVE RST-STAT-FIRST-SW(WS-SERIES-IDX)
+015300         TO WS-STAT-FIRST-SWITCH(WS-SERIES-IDX).
+015310     MOVE RST-STAT-MIN(WS-SERIES-IDX)
+015320         TO WS-STAT-MIN-VALUE(WS-SERIES-IDX).
+015330     MOVE RST-STAT-MAX(WS-SERIES-IDX)
+015340         TO WS-STAT-MAX-VALUE(WS-SERIES-IDX).
+015350     MOVE RST-STAT-QUAL-CNT(WS-SERIES-IDX)
+015360         TO WS-STAT-QUALIFY-COUNT(WS-SERIES-IDX).
+015370     MOVE RST-STAT-VAL-SUM(WS-SERIES-IDX)
+015380         TO WS-STAT-VALUE-SUM(WS-SERIES-IDX).
+015382     MOVE RST-STAT-FACE-WT-SUM(WS-SERIES-IDX)
+015384         TO WS-STAT-FACE-WEIGHT-SUM(WS-SERIES-IDX).
+015386     MOVE RST-STAT-WTD-VAL-SUM(WS-SERIES-IDX)
+015388         TO WS-STAT-WEIGHTED-VAL-SUM(WS-SERIES-IDX).
+015390 1120-EXIT.
+015400     EXIT.
+015405
+015406 1130-RESTORE-ONE-FACE-WEIGHT.
+015407     MOVE RST-FACE-WEIGHTED(WS-FACE-IDX)
+015408         TO WS-FACE-WEIGHTED-SW(WS-FACE-IDX).
+015409 1130-EXIT.
+015410     EXIT.
+015411
+016010*****************************************************************
+016020*    1150-TRUNCATE-EXCFILE                                      *
+016030*    EXCFILE IS REOPENED EXTEND ON RESTART SO THE RUN CAN KEEP   *
+016040*    APPENDING TO ITS AUDIT TRAIL, BUT IT STILL PHYSICALLY HOLDS *
+016050*    EVERY EXCEPTION WRITTEN BEFORE THE CRASH, INCLUDING THE     *
+016060*    WINDOW BETWEEN THE LAST CHECKPOINT AND THE CRASH THAT       *
+016070*    2000-READ-AND-PROCESS IS ABOUT TO REPLAY.  COPIES THE FIRST *
+016080*    WS-EXC-COUNTER RECORDS ASIDE, TRUNCATES EXCFILE, THEN       *
+016081*    COPIES THEM BACK SO THE REPLAYED WINDOW IS NOT DOUBLE-      *
+016082*    LOGGED.                                                    *
+016100******************************************************************
+016110 1150-TRUNCATE-EXCFILE.
+016120     OPEN INPUT EXCFILE.
+016130     OPEN OUTPUT EXCTEMP.
+016140     MOVE 0 TO WS-EXC-COPY-COUNTER.
+016150     MOVE "N" TO WS-EOF-SWITCH.
+016160     PERFORM 1160-COPY-ONE-EXC-RECORD THRU 1160-EXIT
+016170         UNTIL WS-EOF-YES
+016180             OR WS-EXC-COPY-COUNTER = WS-EXC-COUNTER.
+016190     CLOSE EXCFILE.
+016200     CLOSE EXCTEMP.
+016210     MOVE "N" TO WS-EOF-SWITCH.
+016220
+016230     OPEN OUTPUT EXCFILE.
+016240     OPEN INPUT EXCTEMP.
+016250     PERFORM 1170-COPY-BACK-ONE-EXC-RECORD THRU 1170-EXIT
+016260         UNTIL WS-EOF-YES.
+016270     CLOSE EXCFILE.
+016280     CLOSE EXCTEMP.
+016290     MOVE "N" TO WS-EOF-SWITCH.
+016300 1150-EXIT.
+016310     EXIT.
+016320
+016330 1160-COPY-ONE-EXC-RECORD.
+016340     READ EXCFILE INTO EXCTEMP-RECORD
+016350         AT END
+016360             MOVE "Y" TO WS-EOF-SWITCH
+016370             GO TO 1160-EXIT
+016380     END-READ.
+016390     ADD 1 TO WS-EXC-COPY-COUNTER.
+016400     WRITE EXCTEMP-RECORD.
+016410 1160-EXIT.
+016420     EXIT.
+016430
+016440 1170-COPY-BACK-ONE-EXC-RECORD.
+016450     READ EXCTEMP INTO EXC-RECORD
+016460         AT END
+016470             MOVE "Y" TO WS-EOF-SWITCH
+016480             GO TO 1170-EXIT
+016490     END-READ.
+016500     WRITE EXC-RECORD.
+016510 1170-EXIT.
+016520     EXIT.
+016530
+016540******************************************************************
+016550*    1200-SKIP-TO-CHECKPOINT                                     *
+015440*    INFILE IS LINE SEQUENTIAL SO THE ONLY WAY BACK TO A GIVEN   *
+015450*    RECORD NUMBER IS TO RE-READ AND DISCARD EVERYTHING UP TO IT.*
+015460******************************************************************
+015470 1200-SKIP-TO-CHECKPOINT.
+015480     IF WS-IN-COUNTER > 0
+015490         PERFORM 1210-DISCARD-ONE-RECORD THRU 1210-EXIT
+015500             VARYING WS-SKIP-COUNTER FROM 1 BY 1
+015510                 UNTIL WS-SKIP-COUNTER > WS-IN-COUNTER
+015520     END-IF.
+015530 1200-EXIT.
+015540     EXIT.
+015550
+015560 1210-DISCARD-ONE-RECORD.
+015570     READ INFILE
+015580         AT END
+015590             MOVE "Y" TO WS-EOF-SWITCH
+015600     END-READ.
+015610 1210-EXIT.
+015620     EXIT.
+015000******************************************************************
+015100*    2000-READ-AND-PROCESS                                       *
+015200*    DRIVES THE MAIN PASS OVER INFILE, ONE BOND PER READ.        *
+015300******************************************************************
+015400 2000-READ-AND-PROCESS.
+015500     READ INFILE
+015600         AT END
+015700             MOVE "Y" TO WS-EOF-SWITCH
+015800             GO TO 2000-EXIT
+015900     END-READ.
+016000     ADD 1 TO WS-IN-COUNTER.
+016050     PERFORM 2050-CHECK-SEQUENCE THRU 2050-EXIT.
+016100
+016200     EVALUATE TRUE
+016300         WHEN IN-SERIES-I SET WS-SERIES-IDX TO 1
+016400         WHEN IN-SERIES-E SET WS-SERIES-IDX TO 2
+016500         WHEN IN-SERIES-N SET WS-SERIES-IDX TO 3
+016600         WHEN IN-SERIES-S SET WS-SERIES-IDX TO 4
+016700         WHEN OTHER GO TO 2000-EXIT
+016800     END-EVALUATE.
+016900
+017000     MOVE 0 TO WS-WRITTEN-SWITCH.
+017100     PERFORM 2100-EVALUATE-ONE-MONTH THRU 2100-EXIT
+017200         VARYING WS-MONTH-IDX FROM 1 BY 1 UNTIL WS-MONTH-IDX > 12.
+017300
+017400     IF WS-RECORD-WRITTEN
+017500         PERFORM 2200-ACCUMULATE-SERIES-SUM THRU 2200-EXIT
+017600     END-IF.
+017650     PERFORM 2060-CHECKPOINT-IF-DUE THRU 2060-EXIT.
+017700 2000-EXIT.
+017800     EXIT.
+017900
+017950******************************************************************
+017960*    2050-CHECK-SEQUENCE                                         *
+017970*    FLAGS AN RMONTH OUTSIDE 01-12 AND ANY RECORD WHOSE          *
+017980*    RYEAR/RMONTH IS LOWER THAN THE RECORD BEFORE IT.            *
+017990******************************************************************
+017995 2050-CHECK-SEQUENCE.
+018000     IF IN-RMONTH < 1 OR IN-RMONTH > 12
+018010         MOVE IN-SERIES TO EXC-SERIES
+018020         MOVE IN-RYEAR TO EXC-RYEAR
+018030         MOVE IN-RMONTH TO EXC-RMONTH
+018040         MOVE IN-IYEAR TO EXC-IYEAR
+018050         MOVE 0 TO EXC-OCCURS-IDX
+018060         MOVE "RMONTH OUT OF RANGE 01-12" TO EXC-REASON
+018070         WRITE EXC-RECORD
+018080         ADD 1 TO WS-EXC-COUNTER
+018090     END-IF.
+018100
+018110     IF WS-PREV-EXISTS
+018120         IF IN-RYEAR < WS-PREV-RYEAR
+018130             OR (IN-RYEAR = WS-PREV-RYEAR
+018140                 AND IN-RMONTH < WS-PREV-RMONTH)
+018150             MOVE IN-SERIES TO EXC-SERIES
+018160             MOVE IN-RYEAR TO EXC-RYEAR
+018170             MOVE IN-RMONTH TO EXC-RMONTH
+018180             MOVE IN-IYEAR TO EXC-IYEAR
+018190             MOVE 0 TO EXC-OCCURS-IDX
+018200             MOVE "RYEAR/RMONTH OUT OF SEQUENCE" TO EXC-REASON
+018210             WRITE EXC-RECORD
+018220             ADD 1 TO WS-EXC-COUNTER
+018230         END-IF
+018240     END-IF.
+018250
+018260     MOVE IN-RYEAR TO WS-PREV-RYEAR.
+018270     MOVE IN-RMONTH TO WS-PREV-RMONTH.
+018280     MOVE 0 TO WS-PREV-SWITCH.
+018290 2050-EXIT.
+018300     EXIT.
+018310
+018312******************************************************************
+018314*    2060-CHECKPOINT-IF-DUE                                     *
+018316*    EVERY CTL-CHECKPOINT-INTRVL INPUT RECORDS, SNAPSHOTS THE    *
+018318*    LOOP'S COUNTERS AND PER-SERIES STAT TABLE TO RESTARTFILE SO *
+018320*    A RERUN CAN PICK UP FROM HERE INSTEAD OF FROM RECORD ONE.   *
+018322******************************************************************
+018324 2060-CHECKPOINT-IF-DUE.
+018326     IF CTL-CHECKPOINT-INTRVL > 0
+018328         DIVIDE WS-IN-COUNTER BY CTL-CHECKPOINT-INTRVL
+018330             GIVING WS-CKPT-QUOTIENT
+018332             REMAINDER WS-CKPT-REMAINDER
+018334         IF WS-CKPT-REMAINDER = 0
+018336             PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+018338         END-IF
+018340     END-IF.
+018342 2060-EXIT.
+018344     EXIT.
+018346
+018350******************************************************************
+018360*    2100-EVALUATE-ONE-MONTH                                     *
+018340*    TRACKS THIS SERIES' MIN/MAX AND WRITES OUTFILE WHEN A       *
+018350*    MONTH'S REDEMPTION VALUE FALLS WITHIN THE CONTROL-SUPPLIED  *
+018360*    QUALIFYING RANGE.  NON-NUMERIC VALUES ARE LOGGED TO         *
+018370*    EXCFILE INSTEAD OF BEING COMPARED.                          *
+018380******************************************************************
+018600 2100-EVALUATE-ONE-MONTH.
+018700     IF IN-MONTH-VAL(WS-MONTH-IDX) IS NUMERIC
+018800         IF WS-STAT-FIRST-YES(WS-SERIES-IDX)
+018900             MOVE IN-MONTH-VAL(WS-MONTH-IDX)
+019000                 TO WS-STAT-MIN-VALUE(WS-SERIES-IDX)
+019100             MOVE IN-MONTH-VAL(WS-MONTH-IDX)
+019200                 TO WS-STAT-MAX-VALUE(WS-SERIES-IDX)
+019300             MOVE 0 TO WS-STAT-FIRST-SWITCH(WS-SERIES-IDX)
+019400         END-IF
+019500         IF WS-STAT-MAX-VALUE(WS-SERIES-IDX)
+019550             < IN-MONTH-VAL(WS-MONTH-IDX)
+019600             MOVE IN-MONTH-VAL(WS-MONTH-IDX)
+019700                 TO WS-STAT-MAX-VALUE(WS-SERIES-IDX)
+019800         END-IF
+019900         IF WS-STAT-MIN-VALUE(WS-SERIES-IDX)
+019950             > IN-MONTH-VAL(WS-MONTH-IDX)
+020000             MOVE IN-MONTH-VAL(WS-MONTH-IDX)
+020100                 TO WS-STAT-MIN-VALUE(WS-SERIES-IDX)
+020200         END-IF
+020250         PERFORM 2110-CHECK-QUALIFYING THRU 2110-EXIT
+020270     ELSE
+020280         MOVE IN-SERIES TO EXC-SERIES
+020281         MOVE IN-RYEAR TO EXC-RYEAR
+020282         MOVE IN-RMONTH TO EXC-RMONTH
+020283         MOVE IN-IYEAR TO EXC-IYEAR
+020284         MOVE WS-MONTH-IDX TO EXC-OCCURS-IDX
+020285         MOVE "NON-NUMERIC MONTHVAL" TO EXC-REASON
+020286         WRITE EXC-RECORD
+020287         ADD 1 TO WS-EXC-COUNTER
+020300     END-IF.
+020310 2100-EXIT.
+020320     EXIT.
+020330
+020340******************************************************************
+020350*    2110-CHECK-QUALIFYING                                       *
+020360*    WRITES ONE OUTFILE RECORD WHEN THIS MONTH'S VALUE FALLS     *
+020370*    WITHIN THE CONTROL-SUPPLIED QUALIFYING RANGE.  OUT-KEY IS   *
+020375*    DERIVED ENTIRELY FROM INFILE, SO A RESTARTED RUN REPLAYING  *
+020376*    RECORDS BACK THROUGH THE LAST CHECKPOINT REGENERATES THE    *
+020377*    SAME KEY WITH THE SAME DATA - THE REWRITE ON INVALID KEY    *
+020378*    JUST OVERLAYS THAT RECORD INSTEAD OF ABENDING ON THE DUP.   *
+020380******************************************************************
+020390 2110-CHECK-QUALIFYING.
+020500     IF IN-MONTH-VAL(WS-MONTH-IDX) >= WS-LOW-THRESHOLD
+020600         AND IN-MONTH-VAL(WS-MONTH-IDX) <= WS-HIGH-THRESHOLD
+020700         MOVE IN-SERIES TO OUT-SERIES
+020800         MOVE IN-RYEAR TO OUT-RYEAR
+020900         MOVE IN-RMONTH TO OUT-RMONTH
+021000         MOVE IN-IYEAR TO OUT-IYEAR
+021100         MOVE IN-MONTH-VAL(1) TO OUT-MONTH-VAL(1)
+021200         MOVE IN-MONTH-VAL(2) TO OUT-MONTH-VAL(2)
+021300         MOVE IN-MONTH-VAL(3) TO OUT-MONTH-VAL(3)
+021400         MOVE IN-MONTH-VAL(4) TO OUT-MONTH-VAL(4)
+021500         MOVE IN-MONTH-VAL(5) TO OUT-MONTH-VAL(5)
+021600         MOVE IN-MONTH-VAL(6) TO OUT-MONTH-VAL(6)
+021700         MOVE IN-MONTH-VAL(7) TO OUT-MONTH-VAL(7)
+021800         MOVE IN-MONTH-VAL(8) TO OUT-MONTH-VAL(8)
+021900         MOVE IN-MONTH-VAL(9) TO OUT-MONTH-VAL(9)
+022000         MOVE IN-MONTH-VAL(10) TO OUT-MONTH-VAL(10)
+022100         MOVE IN-MONTH-VAL(11) TO OUT-MONTH-VAL(11)
+022200         MOVE IN-MONTH-VAL(12) TO OUT-MONTH-VAL(12)
+022300         MOVE WS-MONTH-IDX TO OUT-MATCH-INDEX
+022400         MOVE IN-MONTH-VAL(WS-MONTH-IDX) TO OUT-MATCH-VALUE
+022500         WRITE OUTFILE-RECORD
+022510             INVALID KEY
+022520                 REWRITE OUTFILE-RECORD
+022530         END-WRITE
+022600         ADD 1 TO WS-OUT-COUNTER
+022700         MOVE 1 TO WS-WRITTEN-SWITCH
+022800     END-IF.
+022900 2110-EXIT.
+023000     EXIT.
+023100
+023200******************************************************************
+023300*    2200-ACCUMULATE-SERIES-SUM                                  *
+023400*    ADDS ALL 12 MONTHLY VALUES OF A QUALIFYING RECORD INTO ITS  *
+023500*    SERIES' RUNNING SUM, FOR THAT SERIES' AVERAGE.  ALSO LOOKS  *
+023550*    UP THIS BOND'S OUTSTANDING FACE VALUE AND FOLDS IT INTO THE *
+023560*    SERIES' FACE-VALUE-WEIGHTED SUM, FOR THE WEIGHTED AVERAGE.  *
+023570*    A SERIES/IYEAR CAN QUALIFY ON MORE THAN ONE RYEAR/RMONTH    *
+023580*    ROW IN THE SAME TABLE, BUT ITS OUTSTANDING FACE VALUE IS A  *
+023590*    SINGLE FIGURE - THE WEIGHTED-SW ON THE FACE-TABLE ENTRY     *
+023591*    MAKES SURE IT ONLY GOES INTO THE WEIGHT SUM ONCE.  THE SAME *
+023592*    QUALIFYING RECORD THAT FIRST ADDS THE FACE VALUE TO THE     *
+023593*    WEIGHT SUM IS THE ONLY ONE ALLOWED TO ADD TO THE WEIGHTED   *
+023594*    VALUE SUM TOO (VIA WS-FACE-JUST-WEIGHTED-SWITCH BELOW) - A  *
+023595*    LATER QUALIFYING RECORD FOR THE SAME BOND CONTRIBUTES TO    *
+023596*    NEITHER, SO THE WEIGHTED AVERAGE'S NUMERATOR AND            *
+023597*    DENOMINATOR STAY PAIRED.                                   *
+023600******************************************************************
+023700 2200-ACCUMULATE-SERIES-SUM.
+023800     ADD 1 TO WS-STAT-QUALIFY-COUNT(WS-SERIES-IDX).
+023810     PERFORM 2250-LOOKUP-FACE-VALUE THRU 2250-EXIT.
+023815     MOVE 0 TO WS-FACE-JUST-WEIGHTED-SWITCH.
+023820     IF WS-FACE-FOUND
+023825         AND WS-FACE-NOT-WEIGHTED(WS-MATCHED-FACE-IDX)
+023830         ADD WS-MATCHED-FACE-VALUE
+023840             TO WS-STAT-FACE-WEIGHT-SUM(WS-SERIES-IDX)
+023845         MOVE 1 TO WS-FACE-WEIGHTED-SW(WS-MATCHED-FACE-IDX)
+023846         MOVE 1 TO WS-FACE-JUST-WEIGHTED-SWITCH
+023850     END-IF.
+023900     PERFORM 2210-ADD-ONE-MONTH THRU 2210-EXIT
+024000         VARYING WS-MONTH-IDX FROM 1 BY 1 UNTIL WS-MONTH-IDX > 12.
+024100 2200-EXIT.
+024200     EXIT.
+024300
+024400 2210-ADD-ONE-MONTH.
+024450     IF IN-MONTH-VAL(WS-MONTH-IDX) IS NUMERIC
+024500         ADD IN-MONTH-VAL(WS-MONTH-IDX)
+024600             TO WS-STAT-VALUE-SUM(WS-SERIES-IDX)
+024610         IF WS-FACE-FOUND AND WS-FACE-JUST-WEIGHTED
+024620             MULTIPLY IN-MONTH-VAL(WS-MONTH-IDX)
+024630                 BY WS-MATCHED-FACE-VALUE
+024640                 GIVING WS-TEMP-MONTH-WEIGHT
+024650             ADD WS-TEMP-MONTH-WEIGHT
+024660                 TO WS-STAT-WEIGHTED-VAL-SUM(WS-SERIES-IDX)
+024670         END-IF
+024680     END-IF.
+024700 2210-EXIT.
+024800     EXIT.
+024805
+024806******************************************************************
+024807*    2250-LOOKUP-FACE-VALUE                                      *
+024808*    FINDS THIS BOND'S OUTSTANDING FACE VALUE BY SERIES/IYEAR IN *
+024809*    THE TABLE LOADED FROM FACEFILE AT STARTUP.  A BOND WITH NO  *
+024810*    CROSS-REFERENCE ENTRY SIMPLY CARRIES NO WEIGHT.  THE        *
+024811*    MATCHING ROW'S SUBSCRIPT IS SAVED TO WS-MATCHED-FACE-IDX IN *
+024812*    2260 - PERFORM ... VARYING ... UNTIL TESTS BEFORE IT        *
+024813*    INCREMENTS, SO WS-FACE-IDX ITSELF IS LEFT ONE PAST THE      *
+024814*    MATCHED ROW ONCE THE LOOP EXITS ON A HIT.                   *
+024815******************************************************************
+024816 2250-LOOKUP-FACE-VALUE.
+024817     MOVE 0 TO WS-FACE-FOUND-SWITCH.
+024818     MOVE 0 TO WS-MATCHED-FACE-VALUE.
+024819     MOVE 0 TO WS-MATCHED-FACE-IDX.
+024820     IF WS-FACE-COUNT > 0
+024821         PERFORM 2260-CHECK-ONE-FACE-ENTRY THRU 2260-EXIT
+024822             VARYING WS-FACE-IDX FROM 1 BY 1
+024823                 UNTIL WS-FACE-IDX > WS-FACE-COUNT
+024824                     OR WS-FACE-FOUND
+024825     END-IF.
+024826 2250-EXIT.
+024827     EXIT.
+024828
+024829 2260-CHECK-ONE-FACE-ENTRY.
+024830     IF WS-FACE-SERIES(WS-FACE-IDX) = IN-SERIES
+024831         AND WS-FACE-IYEAR(WS-FACE-IDX) = IN-IYEAR
+024832         MOVE WS-FACE-VALUE(WS-FACE-IDX) TO WS-MATCHED-FACE-VALUE
+024833         MOVE 1 TO WS-FACE-FOUND-SWITCH
+024834         SET WS-MATCHED-FACE-IDX TO WS-FACE-IDX
+024835     END-IF.
+024836 2260-EXIT.
+024837     EXIT.
+024910******************************************************************
+024920*    2900-WRITE-CHECKPOINT                                      *
+024930*    BUILDS A RESTART-RECORD FROM THE CURRENT LOOP STATE AND     *
+024940*    WRITES IT TO RESTARTFILE.                                  *
+024950******************************************************************
+024960 2900-WRITE-CHECKPOINT.
+024970     MOVE WS-IN-COUNTER TO RST-IN-COUNTER.
+024980     MOVE WS-OUT-COUNTER TO RST-OUT-COUNTER.
+024990     MOVE WS-EXC-COUNTER TO RST-EXC-COUNTER.
+025000     MOVE WS-PREV-RYEAR TO RST-PREV-RYEAR.
+025010     MOVE WS-PREV-RMONTH TO RST-PREV-RMONTH.
+025020     MOVE WS-PREV-SWITCH TO RST-PREV-SWITCH.
+025030     PERFORM 2910-SAVE-ONE-STAT THRU 2910-EXIT
+025040         VARYING WS-SERIES-IDX FROM 1 BY 1
+025050             UNTIL WS-SERIES-IDX > 4.
+025055     IF WS-FACE-COUNT > 0
+025056         PERFORM 2920-SAVE-ONE-FACE-WEIGHT THRU 2920-EXIT
+025057             VARYING WS-FACE-IDX FROM 1 BY 1
+025058                 UNTIL WS-FACE-IDX > WS-FACE-COUNT
+025059     END-IF.
+025060     WRITE RESTART-RECORD.
+025070 2900-EXIT.
+025080     EXIT.
+025090
+025100 2910-SAVE-ONE-STAT.
+025110     MOVE WS-STAT-SERIES-CODE(WS-SERIES-IDX)
+025120         TO RST-STAT-CODE(WS-SERIES-IDX).
+025130     MOVE WS-STAT-FIRST-SWITCH(WS-SERIES-IDX)
+025140         TO RST-STAT-FIRST-SW(WS-SERIES-IDX).
+025150     MOVE WS-STAT-MIN-VALUE(WS-SERIES-IDX)
+025160         TO RST-STAT-MIN(WS-SERIES-IDX).
+025170     MOVE WS-STAT-MAX-VALUE(WS-SERIES-IDX)
+025180         TO RST-STAT-MAX(WS-SERIES-IDX).
+025190     MOVE WS-STAT-QUALIFY-COUNT(WS-SERIES-IDX)
+025200         TO RST-STAT-QUAL-CNT(WS-SERIES-IDX).
+025210     MOVE WS-STAT-VALUE-SUM(WS-SERIES-IDX)
+025220         TO RST-STAT-VAL-SUM(WS-SERIES-IDX).
+025222     MOVE WS-STAT-FACE-WEIGHT-SUM(WS-SERIES-IDX)
+025224         TO RST-STAT-FACE-WT-SUM(WS-SERIES-IDX).
+025226     MOVE WS-STAT-WEIGHTED-VAL-SUM(WS-SERIES-IDX)
+025228         TO RST-STAT-WTD-VAL-SUM(WS-SERIES-IDX).
+025230 2910-EXIT.
+025240     EXIT.
+025245
+025246 2920-SAVE-ONE-FACE-WEIGHT.
+025247     MOVE WS-FACE-WEIGHTED-SW(WS-FACE-IDX)
+025248         TO RST-FACE-WEIGHTED(WS-FACE-IDX).
+025249 2920-EXIT.
+025250     EXIT.
+025251
+025260******************************************************************
+025270*    3000-FINALIZE                                               *
+025280*    CLOSES THE WORK FILES, COMPUTES EACH SERIES' AVERAGE, WRITES*
+025290*    THE PER-SERIES SUBTOTAL RECORDS TO SUMFILE, AND PRINTS THE  *
+025295*    PAGE-HEADED SUMMARY REPORT TO PRTFILE.                      *
+025400******************************************************************
+025500 3000-FINALIZE.
+025600     CLOSE INFILE.
+025700     CLOSE OUTFILE.
+025800
+025810     ACCEPT WS-RPT-RUN-DATE FROM DATE YYYYMMDD.
+025820     OPEN OUTPUT PRTFILE.
+025830     INITIATE BOND-SUMMARY-REPORT.
+025840
+025900     PERFORM 3100-WRITE-ONE-SUMMARY THRU 3100-EXIT
+026000         VARYING WS-SERIES-IDX FROM 1 BY 1
+026005             UNTIL WS-SERIES-IDX > 4.
+026100
+026110     GENERATE TOTALS-DETAIL.
+026120     TERMINATE BOND-SUMMARY-REPORT.
+026130     CLOSE PRTFILE.
+026140
+026200     CLOSE SUMFILE.
+026250     CLOSE EXCFILE.
+026260     CLOSE RESTARTFILE.
+026270
+026280     DISPLAY "BONDREAD COMPLETED NORMALLY - SEE PRTFILE FOR THE "
+026290         "RUN SUMMARY".
+026300 3000-EXIT.
+026310     EXIT.
+026320
+027500******************************************************************
+027600*    3100-WRITE-ONE-SUMMARY                                      *
+027700*    COMPUTES ONE SERIES' AVERAGE, WRITES ITS SUBTOTAL RECORD TO *
+027710*    SUMFILE, AND PRINTS ITS DETAIL LINE ON THE SUMMARY REPORT.  *
+027720*    THE COUNT (OR FACE-WEIGHT) AND THE 12 MONTHS ARE COMBINED   *
+027730*    INTO ONE DIVISOR SO EACH AVERAGE IS A SINGLE DIVIDE - A     *
+027740*    CHAINED PAIR OF DIVIDES WOULD COMPOUND TRUNCATION ERROR.    *
+027750*    THE WEIGHTED BRANCH USES ITS OWN DECIMAL-PLACED DIVISOR     *
+027760*    SINCE WS-STAT-FACE-WEIGHT-SUM CARRIES CENTS - AN INTEGER    *
+027770*    DIVISOR WOULD TRUNCATE THEM BEFORE THE DIVIDE EVER RUNS.    *
+027800******************************************************************
+027900 3100-WRITE-ONE-SUMMARY.
+028000     IF WS-STAT-QUALIFY-COUNT(WS-SERIES-IDX) > 0
+028050         MULTIPLY WS-STAT-QUALIFY-COUNT(WS-SERIES-IDX) BY 12
+028060             GIVING WS-TEMP-DIVISOR
+029000         DIVIDE WS-STAT-VALUE-SUM(WS-SERIES-IDX)
+029050             BY WS-TEMP-DIVISOR
+029100             GIVING WS-TEMP-AVERAGE
+029500         MOVE WS-TEMP-AVERAGE TO WS-STAT-AVERAGE(WS-SERIES-IDX)
+029550     ELSE
+029560         MOVE 0 TO WS-TEMP-AVERAGE
+029570         MOVE ZERO TO WS-STAT-AVERAGE(WS-SERIES-IDX)
+029600     END-IF.
+029610
+029620     IF WS-STAT-FACE-WEIGHT-SUM(WS-SERIES-IDX) > 0
+029625         MULTIPLY WS-STAT-FACE-WEIGHT-SUM(WS-SERIES-IDX) BY 12
+029627             GIVING WS-TEMP-WEIGHT-DIVISOR
+029630         DIVIDE WS-STAT-WEIGHTED-VAL-SUM(WS-SERIES-IDX)
+029660             BY WS-TEMP-WEIGHT-DIVISOR
+029670             GIVING WS-TEMP-WEIGHTED-AVERAGE
+029680         MOVE WS-TEMP-WEIGHTED-AVERAGE
+029690             TO WS-STAT-WEIGHTED-AVERAGE(WS-SERIES-IDX)
+029700     ELSE
+029710         MOVE 0 TO WS-TEMP-WEIGHTED-AVERAGE
+029720         MOVE ZERO TO WS-STAT-WEIGHTED-AVERAGE(WS-SERIES-IDX)
+029730     END-IF.
+029740
+029750     MOVE WS-STAT-SERIES-CODE(WS-SERIES-IDX) TO SUM-SERIES.
+029760     MOVE WS-STAT-QUALIFY-COUNT(WS-SERIES-IDX)
+029770         TO SUM-QUALIFY-COUNT.
+029780     MOVE WS-STAT-MIN-VALUE(WS-SERIES-IDX)   TO SUM-MIN-VALUE.
+029790     MOVE WS-STAT-MAX-VALUE(WS-SERIES-IDX)   TO SUM-MAX-VALUE.
+029800     MOVE WS-STAT-VALUE-SUM(WS-SERIES-IDX)   TO SUM-VALUE-SUM.
+029810     MOVE WS-STAT-AVERAGE(WS-SERIES-IDX)     TO SUM-AVERAGE.
+029820     MOVE WS-STAT-WEIGHTED-AVERAGE(WS-SERIES-IDX)
+029830         TO SUM-WEIGHTED-AVERAGE.
+029840     WRITE SUM-RECORD.
+029850
+029860     MOVE WS-STAT-SERIES-CODE(WS-SERIES-IDX)  TO WS-RPT-SERIES.
+029870     MOVE WS-STAT-QUALIFY-COUNT(WS-SERIES-IDX)
+029880         TO WS-RPT-QUALIFY-COUNT.
+029890     MOVE WS-STAT-MIN-VALUE(WS-SERIES-IDX)    TO WS-RPT-MIN.
+029900     MOVE WS-STAT-MAX-VALUE(WS-SERIES-IDX)    TO WS-RPT-MAX.
+029910     MOVE WS-TEMP-AVERAGE                     TO WS-RPT-AVERAGE.
+029920     MOVE WS-TEMP-WEIGHTED-AVERAGE             TO
+029930         WS-RPT-WEIGHTED-AVERAGE.
+029940     GENERATE SERIES-DETAIL.
+030400 3100-EXIT.
+030500     EXIT.
+030600
+032100 9999-EXIT.
+032200     STOP RUN.
