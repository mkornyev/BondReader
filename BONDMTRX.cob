@@ -0,0 +1,334 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BONDMTRX.
+000300 AUTHOR. D-L-ROSEN.
+000400 INSTALLATION. TREASURY-SECURITIES-DIVISION.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED. 08/09/2026.
+000700*****************************************************************
+000800*    BONDMTRX (REDEMPTION VALUE MATRIX)                          *
+000900*    GIVEN A SINGLE BOND SERIES FROM CTLFILE, LAYS OUT A MATRIX W*
+001000*    ISSUE YEAR (IYEAR) DOWN THE SIDE AND THE 12 MONTHVAL COLUMNS*
+001100*    ACROSS, SO THE SHAPE OF A SERIES' REDEMPTION CURVE ACROSS IS*
+001200*    YEARS CAN BE SEEN AT A GLANCE INSTEAD OF ONLY EVER SEEING BO*
+001300*    THAT HAPPEN TO FALL WITHIN BONDREAD'S QUALIFYING RANGE.     *
+001400*                                                                *
+001500*    MODIFICATION HISTORY                                        *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    08/09/26   DLR   ORIGINAL PROGRAM.                          *
+001750*    08/09/26   DLR   A SERIES/IYEAR CAN APPEAR ON MORE THAN ONE *
+001760*                     RYEAR ROW WITHIN ONE INPUT TABLE - ADDED   *
+001770*                     RYEAR TO THE ROW KEY AND THE REPORT SO TWO *
+001780*                     VINTAGES OF THE SAME IYEAR NO LONGER       *
+001790*                     COLLAPSE INTO ONE ROW.                     *
+001795*    08/09/26   DLR   WIDENED THE MONTHVAL COLUMNS TO FOUR       *
+001796*                     INTEGER DIGITS - VALUES OF 1000.00 OR MORE *
+001797*                     WERE HAVING THEIR LEADING DIGIT TRUNCATED. *
+001800*****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT CTLFILE ASSIGN "CTLFILE"
+002300         ORGANIZATION LINE SEQUENTIAL.
+
+002400     SELECT INFILE ASSIGN DYNAMIC WS-IN-FILENAME
+002500         ORGANIZATION LINE SEQUENTIAL.
+
+002600     SELECT MTRXRPT ASSIGN "MTRXRPT.TXT"
+002700         ORGANIZATION LINE SEQUENTIAL.
+
+002800 DATA DIVISION.
+002900 FILE SECTION.
+
+003000 FD  CTLFILE.
+003100 01  CTL-FILE-RECORD             PIC X(80).
+
+003200 FD  INFILE.
+003300*    ONE ROW PER BOND, AS SUPPLIED BY TREASURY.  SAME SHAPE AS   *
+003400*    BONDREAD'S INFILE-RECORD.                                   *
+003500 01  INFILE-RECORD.
+003600     05  IN-SERIES               PIC X.
+003700         88  IN-SERIES-I         VALUE "I".
+003800         88  IN-SERIES-E         VALUE "E".
+003900         88  IN-SERIES-N         VALUE "N".
+004000         88  IN-SERIES-S         VALUE "S".
+004100     05  IN-RYEAR                PIC 9(04).
+004200     05  IN-RMONTH               PIC 9(02).
+004300     05  IN-IYEAR                PIC 9(04).
+004400     05  IN-MONTH-VAL            PIC 9(04)V99 OCCURS 12 TIMES.
+
+004500 FD  MTRXRPT
+004600     REPORT IS SERIES-MATRIX-REPORT.
+
+004700 WORKING-STORAGE SECTION.
+
+004800     COPY "BONDCTL.CPY".
+
+004900 01  WS-IN-FILENAME              PIC X(20).
+005000 01  WS-MATRIX-SERIES            PIC X.
+
+005100 77  WS-EOF-SWITCH               PIC X     VALUE "N".
+005200     88  WS-EOF-YES              VALUE "Y".
+005300     88  WS-EOF-NO               VALUE "N".
+
+005400 77  WS-MONTH-IDX                PIC 9(02) COMP.
+005500 77  WS-IN-COUNTER               PIC 9(07) VALUE 0.
+005600 77  WS-MATCH-COUNTER            PIC 9(07) VALUE 0.
+
+005700*****************************************************************
+005800*    MATRIX ACCUMULATOR - ONE ROW PER DISTINCT IYEAR/RYEAR SEEN  *
+005900*    FOR THE SELECTED SERIES, HOLDING THE 12 MONTHVAL COLUMNS    *
+006000*    FOR THAT ROW.  SEARCHED THE SAME WAY THE FACE-VALUE LOOKUP  *
+006100*    TABLE IS SEARCHED IN BONDREAD - A LINEAR SCAN OF A SMALL    *
+006150*    WORKING-STORAGE TABLE.                                      *
+006200*****************************************************************
+006300 77  WS-ROW-COUNT                PIC 9(04) VALUE 0.
+006310 77  WS-ROW-FULL-SWITCH          PIC 9     VALUE 0.
+006320     88  WS-ROW-TABLE-FULL       VALUE 1.
+006400 01  WS-MATRIX-TABLE.
+006500     05  WS-MATRIX-ROW           OCCURS 200 TIMES
+006600                                 INDEXED BY WS-ROW-IDX.
+006700         10  WS-ROW-IYEAR        PIC 9(04).
+006750         10  WS-ROW-RYEAR        PIC 9(04).
+006800         10  WS-ROW-MONTH-VAL    PIC 9(04)V99 OCCURS 12 TIMES.
+
+006900 77  WS-FOUND-ROW-SWITCH         PIC 9     VALUE 0.
+007000     88  WS-FOUND-ROW            VALUE 1.
+007100     88  WS-ROW-NOT-FOUND        VALUE 0.
+007110 77  WS-MATCHED-ROW-IDX          PIC 9(04) VALUE 0.
+
+007200*****************************************************************
+007300*    FIELDS FEEDING THE MTRXRPT MATRIX REPORT.                   *
+007400*****************************************************************
+007500 77  WS-RPT-RUN-DATE             PIC 9(08).
+007600 01  WS-RPT-ROW.
+007700     05  WS-RPT-IYEAR            PIC 9(04).
+007750     05  WS-RPT-RYEAR            PIC 9(04).
+007800     05  WS-RPT-MONTH-VAL        PIC 9(04)V99 OCCURS 12 TIMES.
+
+007900 REPORT SECTION.
+008000*****************************************************************
+008100*    SERIES-MATRIX-REPORT                                        *
+008200*    ONE LINE PER ISSUE YEAR FOR THE SERIES SELECTED ON CTLFILE, *
+008300*    SHOWING THE 12 MONTHVAL COLUMNS ACROSS.                     *
+008400*****************************************************************
+008500 RD  SERIES-MATRIX-REPORT
+008600     PAGE LIMIT 60 LINES
+008700     FIRST DETAIL 6
+008800     LAST DETAIL 56.
+
+008900 01  TYPE PAGE HEADING.
+009000     05  LINE 1.
+009100         10  COLUMN  1  PIC X(32)
+009200             VALUE "TREASURY SAVINGS BOND REDEMPTION".
+009300     05  LINE 2.
+009400         10  COLUMN  1  PIC X(26)
+009500             VALUE "VALUE MATRIX BY ISSUE YEAR".
+009600     05  LINE 3.
+009700         10  COLUMN  1  PIC X(09) VALUE "RUN DATE:".
+009800         10  COLUMN 11  PIC 9(08) SOURCE WS-RPT-RUN-DATE.
+009900         10  COLUMN 25  PIC X(12) VALUE "INPUT TABLE:".
+010000         10  COLUMN 38  PIC X(20) SOURCE WS-IN-FILENAME.
+010100     05  LINE 4.
+010200         10  COLUMN  1  PIC X(07) VALUE "SERIES:".
+010300         10  COLUMN  9  PIC X     SOURCE WS-MATRIX-SERIES.
+010400     05  LINE 6.
+010500         10  COLUMN  1  PIC X(05) VALUE "IYEAR".
+010550         10  COLUMN  6  PIC X(05) VALUE "RYEAR".
+010600         10  COLUMN 14  PIC X(02) VALUE "01".
+010700         10  COLUMN 22  PIC X(02) VALUE "02".
+010800         10  COLUMN 30  PIC X(02) VALUE "03".
+010900         10  COLUMN 38  PIC X(02) VALUE "04".
+011000         10  COLUMN 46  PIC X(02) VALUE "05".
+011100         10  COLUMN 54  PIC X(02) VALUE "06".
+011200         10  COLUMN 62  PIC X(02) VALUE "07".
+011300         10  COLUMN 70  PIC X(02) VALUE "08".
+011400         10  COLUMN 78  PIC X(02) VALUE "09".
+011500         10  COLUMN 86  PIC X(02) VALUE "10".
+011600         10  COLUMN 94  PIC X(02) VALUE "11".
+011700         10  COLUMN 102 PIC X(02) VALUE "12".
+
+011800 01  MATRIX-DETAIL TYPE DETAIL.
+011900     05  LINE PLUS 1.
+012000         10  COLUMN  1  PIC 9(04)    SOURCE WS-RPT-IYEAR.
+012050         10  COLUMN  6  PIC 9(04)    SOURCE WS-RPT-RYEAR.
+012100         10  COLUMN 14  PIC ZZZZ.99  SOURCE WS-RPT-MONTH-VAL(1).
+012200         10  COLUMN 22  PIC ZZZZ.99  SOURCE WS-RPT-MONTH-VAL(2).
+012300         10  COLUMN 30  PIC ZZZZ.99  SOURCE WS-RPT-MONTH-VAL(3).
+012400         10  COLUMN 38  PIC ZZZZ.99  SOURCE WS-RPT-MONTH-VAL(4).
+012500         10  COLUMN 46  PIC ZZZZ.99  SOURCE WS-RPT-MONTH-VAL(5).
+012600         10  COLUMN 54  PIC ZZZZ.99  SOURCE WS-RPT-MONTH-VAL(6).
+012700         10  COLUMN 62  PIC ZZZZ.99  SOURCE WS-RPT-MONTH-VAL(7).
+012800         10  COLUMN 70  PIC ZZZZ.99  SOURCE WS-RPT-MONTH-VAL(8).
+012900         10  COLUMN 78  PIC ZZZZ.99  SOURCE WS-RPT-MONTH-VAL(9).
+013000         10  COLUMN 86  PIC ZZZZ.99  SOURCE WS-RPT-MONTH-VAL(10).
+013100         10  COLUMN 94  PIC ZZZZ.99  SOURCE WS-RPT-MONTH-VAL(11).
+013200         10  COLUMN 102 PIC ZZZZ.99  SOURCE WS-RPT-MONTH-VAL(12).
+
+013300 01  NO-DATA-DETAIL TYPE DETAIL.
+013400     05  LINE PLUS 2.
+013500         10  COLUMN  1  PIC X(38)
+013600             VALUE "NO QUALIFYING RECORDS FOR THIS SERIES".
+
+013700 PROCEDURE DIVISION.
+013800*****************************************************************
+013900*    0000-MAINLINE                                               *
+014000*****************************************************************
+014100 0000-MAINLINE.
+014200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014300     PERFORM 2000-READ-AND-PROCESS THRU 2000-EXIT
+014400         UNTIL WS-EOF-YES.
+014500     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+014600     GO TO 9999-EXIT.
+
+014700*****************************************************************
+014800*    1000-INITIALIZE                                             *
+014900*    READS THE CONTROL RECORD FOR THE INPUT TABLE NAME AND THE   *
+015000*    SERIES THE MATRIX IS TO BE BUILT FOR, THEN OPENS INFILE.    *
+015100*****************************************************************
+015200 1000-INITIALIZE.
+015300     OPEN INPUT CTLFILE.
+015400     READ CTLFILE INTO CTL-RECORD
+015500         AT END
+015600             DISPLAY "BONDMTRX: CTLFILE IS EMPTY - ABENDING"
+015700             GO TO 9999-EXIT
+015800     END-READ.
+015900     CLOSE CTLFILE.
+
+016000     MOVE CTL-IN-FILENAME TO WS-IN-FILENAME.
+016100     MOVE CTL-MATRIX-SERIES TO WS-MATRIX-SERIES.
+
+016200     OPEN INPUT INFILE.
+016300 1000-EXIT.
+016400     EXIT.
+
+016500*****************************************************************
+016600*    2000-READ-AND-PROCESS                                       *
+016700*    DRIVES THE PASS OVER INFILE, STORING ONE MATRIX ROW PER     *
+016800*    DISTINCT IYEAR SEEN FOR THE SELECTED SERIES.                *
+016900*****************************************************************
+017000 2000-READ-AND-PROCESS.
+017100     READ INFILE
+017200         AT END
+017300             MOVE "Y" TO WS-EOF-SWITCH
+017400             GO TO 2000-EXIT
+017500     END-READ.
+017600     ADD 1 TO WS-IN-COUNTER.
+017700     IF IN-SERIES = WS-MATRIX-SERIES
+017800         ADD 1 TO WS-MATCH-COUNTER
+017900         PERFORM 2100-STORE-ONE-ROW THRU 2100-EXIT
+018000     END-IF.
+018100 2000-EXIT.
+018200     EXIT.
+
+018300*****************************************************************
+018400*    2100-STORE-ONE-ROW                                          *
+018500*    FINDS THIS BOND'S IYEAR/RYEAR IN THE MATRIX TABLE, ADDING A *
+018550*    NEW ROW WHEN THE PAIR IS SEEN FOR THE FIRST TIME, THEN      *
+018600*    COPIES THE 12 MONTHVAL COLUMNS INTO THAT ROW.  IYEAR ALONE  *
+018650*    IS NOT ENOUGH TO KEY THE ROW - THE SAME IYEAR CAN CARRY     *
+018670*    QUALIFYING ROWS FROM MORE THAN ONE RYEAR IN ONE TABLE.      *
+018800*****************************************************************
+018900 2100-STORE-ONE-ROW.
+019000     PERFORM 2110-FIND-EXISTING-ROW THRU 2110-EXIT.
+019100     IF WS-ROW-NOT-FOUND
+019150         IF WS-ROW-COUNT = 200
+019160             IF NOT WS-ROW-TABLE-FULL
+019170                 DISPLAY "BONDMTRX: MATRIX TABLE IS FULL - "
+019180                     "SKIPPING REMAINING ROWS"
+019190                 MOVE 1 TO WS-ROW-FULL-SWITCH
+019195             END-IF
+019196             GO TO 2100-EXIT
+019197         END-IF
+019200         ADD 1 TO WS-ROW-COUNT
+019300         SET WS-ROW-IDX TO WS-ROW-COUNT
+019400         MOVE IN-IYEAR TO WS-ROW-IYEAR(WS-ROW-IDX)
+019450         MOVE IN-RYEAR TO WS-ROW-RYEAR(WS-ROW-IDX)
+019460     ELSE
+019470         SET WS-ROW-IDX TO WS-MATCHED-ROW-IDX
+019500     END-IF.
+019600     PERFORM 2120-COPY-ONE-MONTH THRU 2120-EXIT
+019700         VARYING WS-MONTH-IDX FROM 1 BY 1 UNTIL WS-MONTH-IDX > 12.
+019800 2100-EXIT.
+019900     EXIT.
+
+020000 2110-FIND-EXISTING-ROW.
+020100     MOVE 0 TO WS-FOUND-ROW-SWITCH.
+020200     IF WS-ROW-COUNT > 0
+020300         PERFORM 2115-CHECK-ONE-ROW THRU 2115-EXIT
+020400             VARYING WS-ROW-IDX FROM 1 BY 1
+020500                 UNTIL WS-ROW-IDX > WS-ROW-COUNT
+020600                     OR WS-FOUND-ROW
+020700     END-IF.
+020800 2110-EXIT.
+020900     EXIT.
+
+021000 2115-CHECK-ONE-ROW.
+021100     IF WS-ROW-IYEAR(WS-ROW-IDX) = IN-IYEAR
+021150         AND WS-ROW-RYEAR(WS-ROW-IDX) = IN-RYEAR
+021200         MOVE 1 TO WS-FOUND-ROW-SWITCH
+021250         SET WS-MATCHED-ROW-IDX TO WS-ROW-IDX
+021300     END-IF.
+021400 2115-EXIT.
+021500     EXIT.
+
+021600 2120-COPY-ONE-MONTH.
+021700     IF IN-MONTH-VAL(WS-MONTH-IDX) IS NUMERIC
+021800         MOVE IN-MONTH-VAL(WS-MONTH-IDX)
+021900             TO WS-ROW-MONTH-VAL(WS-ROW-IDX WS-MONTH-IDX)
+022000     END-IF.
+022100 2120-EXIT.
+022200     EXIT.
+
+022300*****************************************************************
+022400*    3000-FINALIZE                                               *
+022500*    CLOSES INFILE AND PRINTS THE MATRIX, ONE GENERATED LINE PER *
+022600*    ROW ACCUMULATED DURING THE MAIN PASS.                       *
+022700*****************************************************************
+022800 3000-FINALIZE.
+022900     CLOSE INFILE.
+
+023000     ACCEPT WS-RPT-RUN-DATE FROM DATE YYYYMMDD.
+023100     OPEN OUTPUT MTRXRPT.
+023200     INITIATE SERIES-MATRIX-REPORT.
+
+023300     IF WS-ROW-COUNT > 0
+023400         PERFORM 3100-WRITE-ONE-ROW THRU 3100-EXIT
+023500             VARYING WS-ROW-IDX FROM 1 BY 1
+023600                 UNTIL WS-ROW-IDX > WS-ROW-COUNT
+023700     ELSE
+023800         GENERATE NO-DATA-DETAIL
+023900     END-IF.
+
+024000     TERMINATE SERIES-MATRIX-REPORT.
+024100     CLOSE MTRXRPT.
+
+024200     DISPLAY "BONDMTRX COMPLETED NORMALLY - SEE MTRXRPT FOR THE "
+024300         "REDEMPTION VALUE MATRIX".
+024310     DISPLAY "RECORDS READ FROM INFILE........: " WS-IN-COUNTER.
+024320     DISPLAY "RECORDS MATCHING SELECTED SERIES: "
+024325         WS-MATCH-COUNTER.
+024330     DISPLAY "MATRIX ROWS ACCUMULATED.........: " WS-ROW-COUNT.
+024400 3000-EXIT.
+024500     EXIT.
+
+024600*****************************************************************
+024700*    3100-WRITE-ONE-ROW                                          *
+024800*    PRINTS ONE MATRIX ROW.                                      *
+024900*****************************************************************
+025000 3100-WRITE-ONE-ROW.
+025100     MOVE WS-ROW-IYEAR(WS-ROW-IDX) TO WS-RPT-IYEAR.
+025150     MOVE WS-ROW-RYEAR(WS-ROW-IDX) TO WS-RPT-RYEAR.
+025200     PERFORM 3110-COPY-ONE-COLUMN THRU 3110-EXIT
+025300         VARYING WS-MONTH-IDX FROM 1 BY 1 UNTIL WS-MONTH-IDX > 12.
+025400     GENERATE MATRIX-DETAIL.
+025500 3100-EXIT.
+025600     EXIT.
+
+025700 3110-COPY-ONE-COLUMN.
+025800     MOVE WS-ROW-MONTH-VAL(WS-ROW-IDX WS-MONTH-IDX)
+025900         TO WS-RPT-MONTH-VAL(WS-MONTH-IDX).
+026000 3110-EXIT.
+026100     EXIT.
+
+026200 9999-EXIT.
+026300     STOP RUN.
